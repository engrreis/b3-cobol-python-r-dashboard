@@ -29,6 +29,55 @@ FILE-CONTROL.
         ASSIGN TO "processados/motor_b3_cobol_stats.csv"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    *> Tickers excluidos por estouro das tabelas de 5000 posicoes.
+    SELECT OVERFLOW-OUT
+        ASSIGN TO "processados/capacity_overflow_cobol.csv"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Linhas do CSV original rejeitadas na validacao da Fase 1.
+    SELECT REJECTS-OUT
+        ASSIGN TO "processados/daily_returns_rejects_cobol.csv"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Parametros de execucao (janela rolante, tamanho do ranking, etc.)
+    *> Arquivo opcional: se nao existir, valores default sao usados.
+    SELECT PARAM-IN
+        ASSIGN TO "data/motor_b3_parametros.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARAM-FILE-STATUS.
+
+    *> Fatores de ajuste por proventos/desdobramentos.
+    *> Arquivo opcional: se nao existir, os retornos nao sao ajustados.
+    SELECT CORPACT-IN
+        ASSIGN TO "data/corporate_actions.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CORPACT-FILE-STATUS.
+
+    *> Checkpoint de progresso entre as fases. Gravado apos cada fase
+    *> concluir; lido no inicio para permitir retomar um run
+    *> interrompido sem reprocessar fases ja concluidas.
+    SELECT CHECKPOINT-IN
+        ASSIGN TO "processados/motor_b3_checkpoint_cobol.ctl"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+    SELECT CHECKPOINT-OUT
+        ASSIGN TO "processados/motor_b3_checkpoint_cobol.ctl"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Datas cuja agregacao de mercado usou menos tickers do que o
+    *> universo ja observado no run, sinal de cobertura incompleta
+    *> (entrada fora de ordem ou drop de capacidade na Fase 2).
+    SELECT COVERAGE-OUT
+        ASSIGN TO "processados/date_coverage_check_cobol.csv"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Ranking diario de maiores altas/quedas e de liquidez, derivado de
+    *> rolling_metrics_by_ticker_cobol.csv para a ultima data do arquivo.
+    SELECT RANKING-OUT
+        ASSIGN TO "processados/daily_ranking_cobol.csv"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 
@@ -50,14 +99,129 @@ FD  MARKET-OUT.
 FD  STATS-OUT.
 01  STATS-REC            PIC X(256).
 
+FD  PARAM-IN.
+01  PARAM-REC            PIC X(128).
+
+FD  CORPACT-IN.
+01  CORPACT-REC          PIC X(128).
+
+FD  CHECKPOINT-IN.
+01  CHECKPOINT-IN-REC    PIC X(64).
+
+FD  CHECKPOINT-OUT.
+01  CHECKPOINT-OUT-REC   PIC X(64).
+
+FD  OVERFLOW-OUT.
+01  OVERFLOW-REC         PIC X(128).
+
+FD  REJECTS-OUT.
+01  REJECTS-REC          PIC X(256).
+
+FD  COVERAGE-OUT.
+01  COVERAGE-REC         PIC X(128).
+
+FD  RANKING-OUT.
+01  RANKING-REC          PIC X(128).
+
 WORKING-STORAGE SECTION.
 
+*> ---------- PARAMETROS DE EXECUCAO (arquivo opcional) ----------
+01  WS-PARAM-FILE-STATUS   PIC X(2)  VALUE "00".
+01  WS-PARAM-EOF           PIC X     VALUE "N".
+01  WS-PARAM-HEADER-SKIP   PIC X     VALUE "N".
+
+01  WS-PARAM-FIELDS.
+    05  PF-NOME   PIC X(30).
+    05  PF-VALOR  PIC X(30).
+
+*> ---------- FATORES DE AJUSTE POR PROVENTOS/DESDOBRAMENTOS ----------
+01  WS-CORPACT-FILE-STATUS PIC X(2)  VALUE "00".
+01  WS-CORPACT-EOF         PIC X     VALUE "N".
+01  WS-CORPACT-HEADER-SKIP PIC X     VALUE "N".
+
+01  WS-CORPACT-FIELDS.
+    05  CA-F-TICKER    PIC X(20).
+    05  CA-F-EFFDATE   PIC X(20).
+    05  CA-F-FACTOR    PIC X(20).
+
+*> Tabela de fatores de ajuste (TickerSymbol, EffectiveDate, AdjustmentFactor)
+01  WS-CORPACT-TBL.
+    05  WS-CORPACT-ENTRY OCCURS 1 TO 2000 TIMES
+            DEPENDING ON WS-CORPACT-COUNT.
+        10  CA-TICKER      PIC X(12).
+        10  CA-EFFDATE     PIC X(10).
+        10  CA-FACTOR      PIC 9(3)V9(6) VALUE 0.
+01  WS-CORPACT-COUNT  PIC 9(4) VALUE 0.
+01  WS-CORPACT-IDX    PIC 9(4) VALUE 0.
+01  WS-CORPACT-FOUND  PIC X    VALUE "N".
+
+*> Preço do dia anterior já ajustado pelo fator vigente na data corrente
+01  WS-ADJ-PREV-PRICE PIC 9(7)V9(4) VALUE 0.
+
+*> Produto de todos os fatores de eventos societários que caem dentro
+*> da janela (ultima data vista, data corrente] - composto quando o
+*> mesmo ticker tem mais de um evento no mesmo intervalo.
+01  WS-ADJ-FACTOR-ACUM PIC 9(9)V9(6) VALUE 0.
+
+*> ---------- CHECKPOINT DE RETOMADA ENTRE FASES ----------
+01  WS-CKPT-FILE-STATUS    PIC X(2)  VALUE "00".
+01  WS-CKPT-EOF            PIC X     VALUE "N".
+01  WS-CKPT-FIELDS.
+    05  CK-FASE     PIC X(10).
+    05  CK-STATUS   PIC X(10).
+
+01  WS-CKPT-FASE1-OK  PIC X VALUE "N".
+01  WS-CKPT-FASE2-OK  PIC X VALUE "N".
+01  WS-CKPT-FASE3-OK  PIC X VALUE "N".
+
+*> "Y" quando o checkpoint lido na abertura ja trazia alguma fase
+*> concluida - ou seja, esta chamada esta retomando um run iniciado
+*> por uma invocacao anterior, e os relatorios acumulados fase a fase
+*> nao podem ser truncados de novo.
+01  WS-CKPT-RESUMING  PIC X VALUE "N".
+
+*> ---------- CRONOMETRIA POR FASE ----------
+*> Marca de tempo generica reaproveitada nos 3 pontos de medicao por fase
+01  WS-TS-RAW        PIC X(21)  VALUE SPACES.
+01  WS-TS-HH         PIC 9(2)   VALUE 0.
+01  WS-TS-MM         PIC 9(2)   VALUE 0.
+01  WS-TS-SS         PIC 9(2)   VALUE 0.
+01  WS-TS-TOTSEC     PIC 9(7)   VALUE 0.
+01  WS-TS-ISO        PIC X(19)  VALUE SPACES.
+
+01  WS-P1-START-ISO  PIC X(19)  VALUE SPACES.
+01  WS-P1-END-ISO    PIC X(19)  VALUE SPACES.
+01  WS-P1-START-SEC  PIC 9(7)   VALUE 0.
+01  WS-P1-ELAPSED    PIC 9(7)   VALUE 0.
+01  WS-P1-RAN        PIC X      VALUE "N".
+
+01  WS-P2-START-ISO  PIC X(19)  VALUE SPACES.
+01  WS-P2-END-ISO    PIC X(19)  VALUE SPACES.
+01  WS-P2-START-SEC  PIC 9(7)   VALUE 0.
+01  WS-P2-ELAPSED    PIC 9(7)   VALUE 0.
+01  WS-P2-RAN        PIC X      VALUE "N".
+
+01  WS-P3-START-ISO  PIC X(19)  VALUE SPACES.
+01  WS-P3-END-ISO    PIC X(19)  VALUE SPACES.
+01  WS-P3-START-SEC  PIC 9(7)   VALUE 0.
+01  WS-P3-ELAPSED    PIC 9(7)   VALUE 0.
+01  WS-P3-RAN        PIC X      VALUE "N".
+
+*> Tamanho maximo fisico da janela rolante (ver OCCURS de RT-R-RET/VOL/NEG)
+01  WS-MAX-WINDOW      PIC 99    VALUE 21.
+*> Tamanho da janela efetivamente usada nesta execucao (default: 7 dias)
+01  WS-WINDOW-SIZE     PIC 99    VALUE 7.
+*> Quantidade de tickers no topo/fundo do ranking diario
+01  WS-RANK-TOP-N      PIC 99    VALUE 10.
+
 *> ---------- CONTROLE GERAL ----------
 01  WS-EOF              PIC X     VALUE "N".
 01  WS-HEADER-SKIPPED   PIC X     VALUE "N".
 01  WS-TOTAL-LINES      PIC 9(9)  VALUE 0.
 01  WS-VALID-LINES      PIC 9(9)  VALUE 0.
 01  WS-TOTAL-RET        PIC 9(9)  VALUE 0.
+01  WS-REJECT-COUNT     PIC 9(9)  VALUE 0.
+01  WS-REJECT-REASON    PIC X(20) VALUE SPACES.
 01  WS-TOTAL-ROLLING    PIC 9(9)  VALUE 0.
 
 *> ---------- FASE 1: CAMPOS DO CSV ORIGINAL ----------
@@ -83,16 +247,31 @@ WORKING-STORAGE SECTION.
     05  WS-RGLR-TXS-QTY     PIC 9(9)      VALUE 0.
     05  WS-LAST-PRICE       PIC 9(7)V9(4) VALUE 0.
 
-*> Tabela de último preço por ticker (para retornos diários)
+*> Tabela de último preço por ticker (para retornos diários), mantida
+*> ordenada por ticker e localizada por busca binária.
 01  WS-TICKER-TABLE.
-    05  WS-TICKER-ENTRY OCCURS 5000 TIMES.
+    05  WS-TICKER-ENTRY OCCURS 1 TO 5000 TIMES
+            DEPENDING ON WS-TBL-COUNT
+            ASCENDING KEY IS WS-TBL-TICKER
+            INDEXED BY WS-TBL-TIDX.
         10  WS-TBL-TICKER      PIC X(12).
         10  WS-TBL-LAST-DATE   PIC X(10).
         10  WS-TBL-LAST-PRICE  PIC 9(7)V9(4).
 
-01  WS-TBL-COUNT  PIC 9(4) VALUE 0.
-01  WS-IDX        PIC 9(4) VALUE 0.
-01  WS-FOUND      PIC X    VALUE "N".
+01  WS-TBL-COUNT    PIC 9(4) VALUE 0.
+01  WS-IDX          PIC 9(4) VALUE 0.
+01  WS-FOUND        PIC X    VALUE "N".
+01  WS-TBL-INSPOS   PIC 9(4) VALUE 0.
+01  WS-TBL-SHIFT-IDX PIC 9(4) VALUE 0.
+
+*> Tickers excluidos por estourar a capacidade da tabela de preços.
+01  WS-TBL-DROP-TBL.
+    05  WS-TBL-DROP-ENTRY OCCURS 1 TO 5000 TIMES
+            DEPENDING ON WS-TBL-DROP-COUNT.
+        10  WS-TBL-DROP-TICKER  PIC X(12).
+01  WS-TBL-DROP-COUNT PIC 9(4) VALUE 0.
+01  WS-TBL-DROP-IDX   PIC 9(4) VALUE 0.
+01  WS-TBL-DROP-FOUND PIC X    VALUE "N".
 
 *> Log-retorno e texto para saída da Fase 1
 01  WS-RET-LOG        PIC S9(3)V9(8) VALUE 0.
@@ -116,6 +295,7 @@ WORKING-STORAGE SECTION.
 01  DR-ROW-DATA.
     05  DR-TRADE-DATE-TXT   PIC X(10).
     05  DR-TICKER-TXT       PIC X(12).
+    05  DR-RET-LOG-PRESENT  PIC X          VALUE "N".
     05  DR-RET-LOG-N        PIC S9(3)V9(8) VALUE 0.
     05  DR-LAST-PRICE-N     PIC 9(7)V9(4)  VALUE 0.
     05  DR-NTL-FIN-VOL-N    PIC 9(15)V9(4) VALUE 0.
@@ -123,13 +303,18 @@ WORKING-STORAGE SECTION.
 
 *> ---------- FASE 2: TABELA DE JANELA ROLANTE POR TICKER ----------
 01  WS-ROLL-TBL.
-    05  RT-ENTRY OCCURS 5000 TIMES.
+    05  RT-ENTRY OCCURS 1 TO 5000 TIMES
+            DEPENDING ON WS-ROLL-COUNT
+            ASCENDING KEY IS RT-TICKER
+            INDEXED BY WS-ROLL-TIDX.
         10  RT-TICKER        PIC X(12).
-        10  RT-N             PIC 9      VALUE 0.
-        10  RT-LAST-IDX      PIC 9      VALUE 0.
-        10  RT-R-RET     OCCURS 7 TIMES PIC S9(3)V9(8).
-        10  RT-R-VOL     OCCURS 7 TIMES PIC 9(15)V9(4).
-        10  RT-R-NEG     OCCURS 7 TIMES PIC 9(9).
+        10  RT-N             PIC 99     VALUE 0.
+        10  RT-LAST-IDX      PIC 99     VALUE 0.
+        *> OCCURS fisico = WS-MAX-WINDOW; a janela efetiva usada em cada
+        *> execucao e' WS-WINDOW-SIZE, lida de um arquivo de parametros opcional.
+        10  RT-R-RET     OCCURS 21 TIMES PIC S9(3)V9(8).
+        10  RT-R-VOL     OCCURS 21 TIMES PIC 9(15)V9(4).
+        10  RT-R-NEG     OCCURS 21 TIMES PIC 9(9).
         10  RT-SUM-R         PIC S9(5)V9(8) VALUE 0.
         10  RT-SUM-R2        PIC S9(7)V9(8) VALUE 0.
         10  RT-SUM-VOL       PIC 9(17)V9(4)  VALUE 0.
@@ -138,19 +323,32 @@ WORKING-STORAGE SECTION.
 01  WS-ROLL-COUNT      PIC 9(4) VALUE 0.
 01  WS-ROLL-IDX        PIC 9(4) VALUE 0.
 01  WS-ROLL-FOUND      PIC X    VALUE "N".
-01  WS-NEWPOS          PIC 9    VALUE 0.
+01  WS-ROLL-INSPOS     PIC 9(4) VALUE 0.
+01  WS-ROLL-SHIFT-IDX  PIC 9(4) VALUE 0.
+01  WS-NEWPOS          PIC 99   VALUE 0.
+
+*> Tickers excluidos por estourar a capacidade da tabela rolante.
+01  WS-ROLL-DROP-TBL.
+    05  WS-ROLL-DROP-ENTRY OCCURS 1 TO 5000 TIMES
+            DEPENDING ON WS-ROLL-DROP-COUNT.
+        10  WS-ROLL-DROP-TICKER  PIC X(12).
+01  WS-ROLL-DROP-COUNT PIC 9(4) VALUE 0.
+01  WS-ROLL-DROP-IDX   PIC 9(4) VALUE 0.
+01  WS-ROLL-DROP-FOUND PIC X    VALUE "N".
 
 *> Variáveis para cálculo da janela
-01  WS-NOBS            PIC 9     VALUE 0.
+01  WS-NOBS            PIC 99    VALUE 0.
 01  WS-SUM-R           PIC S9(5)V9(8) VALUE 0.
 01  WS-SUM-R2          PIC S9(7)V9(8) VALUE 0.
 01  WS-TMP-R2          PIC S9(7)V9(8) VALUE 0.
 01  WS-SUM-VOL         PIC 9(17)V9(4)  VALUE 0.
 01  WS-SUM-NEG         PIC 9(9)        VALUE 0.
 01  WS-MEAN-R          PIC S9(3)V9(8)  VALUE 0.
+01  WS-NOBS-MENOS-1    PIC 99          VALUE 0.
 01  WS-VAR-R           PIC S9(5)V9(8)  VALUE 0.
 01  WS-VOL-DIARIA      PIC S9(3)V9(8)  VALUE 0.
 01  WS-VOL-ANUAL       PIC S9(3)V9(8)  VALUE 0.
+01  WS-EXP-SUM-R       PIC S9(3)V9(8)  VALUE 0.
 01  WS-RET-JANELA      PIC S9(3)V9(8)  VALUE 0.
 01  WS-IND-LIQ         PIC 9(17)V9(4)  VALUE 0.
 
@@ -201,6 +399,74 @@ WORKING-STORAGE SECTION.
 01  MK-NEGTOT-TXT        PIC 9(9).
 01  MK-NTICKERS-TXT      PIC 9(5).
 
+*> ---------- RECONCILIACAO DE COBERTURA DE DATAS ----------
+*> Janela com as contagens de NTickersWindow das ultimas
+*> MK-RECENT-WINDOW-SIZE datas processadas - usada como patamar normal
+*> de churn recente, em vez do total de tickers distintos visto desde
+*> o inicio do run (esse total so' cresce, e acaba sinalizando como
+*> "cobertura incompleta" qualquer dia com um ticker pouco liquido que
+*> simplesmente nao negociou).
+01  MK-RECENT-WINDOW-SIZE PIC 9   VALUE 5.
+01  MK-RECENT-NTICKERS-TBL.
+    05  MK-RECENT-NTICKERS OCCURS 5 TIMES PIC 9(5) VALUE 0.
+01  MK-RECENT-COUNT      PIC 9   VALUE 0.
+01  MK-RECENT-POS        PIC 9   VALUE 0.
+01  MK-RECENT-IDX        PIC 9   VALUE 0.
+
+*> Patamar esperado de tickers para a data atual - e' contra isso que o
+*> NTickersWindow da data e' comparado ao fechar o grupo.
+01  MK-EXPECTED-AT-START PIC 9(5) VALUE 0.
+01  MK-COVERAGE-ISSUE-COUNT PIC 9(5) VALUE 0.
+
+01  MK-COVERAGE-TBL.
+    05  MK-COVERAGE-ENTRY OCCURS 1 TO 5000 TIMES
+            DEPENDING ON MK-COVERAGE-COUNT.
+        10  MK-COV-DATE        PIC X(10).
+        10  MK-COV-NTICKERS    PIC 9(5).
+        10  MK-COV-EXPECTED    PIC 9(5).
+01  MK-COVERAGE-COUNT    PIC 9(5) VALUE 0.
+01  MK-COVERAGE-IDX      PIC 9(5) VALUE 0.
+
+01  MK-COV-NTICKERS-TXT  PIC 9(5).
+01  MK-COV-EXPECTED-TXT  PIC 9(5).
+
+*> ---------- RANKING DIARIO DE MOVERS / LIQUIDEZ ----------
+*> Tabelas mantidas em ordem decrescente por valor (mesma tecnica de
+*> insercao com deslocamento usada em WS-TICKER-TABLE),
+*> uma para RetJanela e outra para IndiceLiquidez, apenas para a ultima
+*> data presente em rolling_metrics_by_ticker_cobol.csv.
+01  RK-RET-TBL.
+    05  RK-RET-ENTRY OCCURS 1 TO 5000 TIMES DEPENDING ON RK-RET-COUNT.
+        10  RK-RET-TICKER  PIC X(20).
+        10  RK-RET-VALUE   PIC S9(3)V9(8).
+01  RK-RET-COUNT     PIC 9(5) VALUE 0.
+01  RK-RET-INSPOS    PIC 9(5) VALUE 0.
+01  RK-RET-SHIFT-IDX PIC 9(5) VALUE 0.
+
+01  RK-LIQ-TBL.
+    05  RK-LIQ-ENTRY OCCURS 1 TO 5000 TIMES DEPENDING ON RK-LIQ-COUNT.
+        10  RK-LIQ-TICKER  PIC X(20).
+        10  RK-LIQ-VALUE   PIC 9(17)V9(4).
+01  RK-LIQ-COUNT     PIC 9(5) VALUE 0.
+01  RK-LIQ-INSPOS    PIC 9(5) VALUE 0.
+01  RK-LIQ-SHIFT-IDX PIC 9(5) VALUE 0.
+
+01  WS-RANK-MAX-DATE      PIC X(10) VALUE SPACES.
+01  WS-RANK-EOF           PIC X     VALUE "N".
+01  WS-RANK-HEADER-SKIP   PIC X     VALUE "N".
+01  WS-RANK-ROW-DATE      PIC X(10) VALUE SPACES.
+01  WS-RANK-RETJAN-N      PIC S9(3)V9(8) VALUE 0.
+01  WS-RANK-INDLIQ-N      PIC 9(17)V9(4) VALUE 0.
+01  WS-RANK-IDX           PIC 9(5)  VALUE 0.
+01  WS-RANK-POS           PIC 9(5)  VALUE 0.
+01  WS-RANK-N-EFETIVO     PIC 9(5)  VALUE 0.
+01  WS-RANK-BOTTOM-N-EFETIVO PIC 9(5) VALUE 0.
+01  WS-RANK-BOTTOM-START  PIC 9(5)  VALUE 0.
+
+01  WS-RANK-RETJAN-TXT    PIC -9.9(8).
+01  WS-RANK-INDLIQ-TXT    PIC 9(17).9(4).
+01  WS-RANK-POS-TXT       PIC 99.
+
 *> ---------- MEDIÇÃO DE TEMPO DE EXECUÇÃO ----------
 01  WS-START-TS-R        PIC X(21)      VALUE SPACES.
 01  WS-END-TS-R          PIC X(21)      VALUE SPACES.
@@ -226,20 +492,143 @@ MAIN-PARA.
     *> Marca horário de início
     PERFORM PH-GET-START-TIME
 
-    PERFORM PHASE-1-GERA-RETORNOS
-    PERFORM PHASE-2-GERA-ROLLING
-    PERFORM PHASE-3-GERA-MARKET
+    *> Carrega parametros de execucao (janela rolante, top N do ranking)
+    PERFORM PH-LEIA-PARAMETROS
+
+    *> Carrega fatores de ajuste por proventos/desdobramentos
+    PERFORM PH-LEIA-CORPACTIONS
+
+    *> Carrega checkpoint de execucoes anteriores
+    PERFORM PH-LEIA-CHECKPOINT
+
+    *> Uma fase ja concluida no checkpoint lido agora so' pode ter
+    *> vindo de uma invocacao anterior deste processo - esta chamada
+    *> esta retomando um run em andamento, nao comecando um novo.
+    IF WS-CKPT-FASE1-OK = "Y" OR WS-CKPT-FASE2-OK = "Y"
+       OR WS-CKPT-FASE3-OK = "Y"
+        MOVE "Y" TO WS-CKPT-RESUMING
+    ELSE
+        MOVE "N" TO WS-CKPT-RESUMING
+    END-IF
+
+    *> Comeco de ciclo novo: zera os relatorios acumulados fase a fase.
+    *> Numa retomada eles ja existem com achados de invocacoes
+    *> anteriores, que cada fase concluida nesta chamada apenas
+    *> complementa (ver PH-WRITE-OVERFLOW-FASEn/PH-WRITE-STATS-FASEn).
+    IF WS-CKPT-RESUMING = "N"
+        PERFORM PH-INIT-OVERFLOW-REPORT
+        PERFORM PH-INIT-STATS-REPORT
+    END-IF
+
+    IF WS-CKPT-FASE1-OK = "Y"
+        DISPLAY "Fase 1 ja concluida (checkpoint) - pulando"
+    ELSE
+        PERFORM PH-CAPTURA-TS
+        MOVE WS-TS-ISO    TO WS-P1-START-ISO
+        MOVE WS-TS-TOTSEC TO WS-P1-START-SEC
+
+        PERFORM PHASE-1-GERA-RETORNOS
+
+        PERFORM PH-CAPTURA-TS
+        MOVE WS-TS-ISO TO WS-P1-END-ISO
+        COMPUTE WS-P1-ELAPSED = WS-TS-TOTSEC - WS-P1-START-SEC
+        IF WS-P1-ELAPSED < 0
+            ADD 86400 TO WS-P1-ELAPSED
+        END-IF
+        MOVE "Y" TO WS-P1-RAN
+
+        *> Grava a contribuicao da Fase 1 nos relatorios imediatamente,
+        *> para que nao se perca se o processo for interrompido antes
+        *> de alcancar a Fase 2/3 numa proxima invocacao.
+        PERFORM PH-WRITE-OVERFLOW-FASE1
+        PERFORM PH-WRITE-STATS-FASE1
+
+        MOVE "Y" TO WS-CKPT-FASE1-OK
+        PERFORM PH-GRAVA-CHECKPOINT
+    END-IF
+
+    IF WS-CKPT-FASE2-OK = "Y"
+        DISPLAY "Fase 2 ja concluida (checkpoint) - pulando"
+    ELSE
+        PERFORM PH-CAPTURA-TS
+        MOVE WS-TS-ISO    TO WS-P2-START-ISO
+        MOVE WS-TS-TOTSEC TO WS-P2-START-SEC
+
+        PERFORM PHASE-2-GERA-ROLLING
+
+        PERFORM PH-CAPTURA-TS
+        MOVE WS-TS-ISO TO WS-P2-END-ISO
+        COMPUTE WS-P2-ELAPSED = WS-TS-TOTSEC - WS-P2-START-SEC
+        IF WS-P2-ELAPSED < 0
+            ADD 86400 TO WS-P2-ELAPSED
+        END-IF
+        MOVE "Y" TO WS-P2-RAN
+
+        PERFORM PH-WRITE-OVERFLOW-FASE2
+        PERFORM PH-WRITE-STATS-FASE2
+
+        MOVE "Y" TO WS-CKPT-FASE2-OK
+        PERFORM PH-GRAVA-CHECKPOINT
+    END-IF
+
+    IF WS-CKPT-FASE3-OK = "Y"
+        DISPLAY "Fase 3 ja concluida (checkpoint) - pulando"
+    ELSE
+        PERFORM PH-CAPTURA-TS
+        MOVE WS-TS-ISO    TO WS-P3-START-ISO
+        MOVE WS-TS-TOTSEC TO WS-P3-START-SEC
+
+        PERFORM PHASE-3-GERA-MARKET
+
+        PERFORM PH-CAPTURA-TS
+        MOVE WS-TS-ISO TO WS-P3-END-ISO
+        COMPUTE WS-P3-ELAPSED = WS-TS-TOTSEC - WS-P3-START-SEC
+        IF WS-P3-ELAPSED < 0
+            ADD 86400 TO WS-P3-ELAPSED
+        END-IF
+        MOVE "Y" TO WS-P3-RAN
+
+        PERFORM PH-WRITE-STATS-FASE3
+
+        MOVE "Y" TO WS-CKPT-FASE3-OK
+        PERFORM PH-GRAVA-CHECKPOINT
+    END-IF
+
+    *> Run completo: reseta o checkpoint para a proxima execucao do zero
+    PERFORM PH-RESETA-CHECKPOINT
 
-    *> Marca horário de fim e grava stats
+    *> Marca horário de fim e grava a linha-resumo do motor nesta
+    *> invocacao (as linhas de detalhe por fase ja foram gravadas
+    *> assim que cada fase concluiu, acima)
     PERFORM PH-GET-END-TIME
-    PERFORM PH-WRITE-STATS
+    PERFORM PH-WRITE-STATS-RESUMO
+    PERFORM PH-WRITE-COVERAGE-REPORT
+    PERFORM PH-GERA-RANKING
 
     DISPLAY "--------------------------------------------"
     DISPLAY "FIM MOTOR COBOL"
     DISPLAY "Linhas entrada (PriceReport).......: " WS-TOTAL-LINES
     DISPLAY "Linhas validas (preco/volume)......: " WS-VALID-LINES
     DISPLAY "Retornos diarios gerados............: " WS-TOTAL-RET
+    DISPLAY "Linhas rejeitadas (Fase 1)..........: " WS-REJECT-COUNT
     DISPLAY "Linhas rolling por ticker geradas...: " WS-TOTAL-ROLLING
+
+    IF WS-P1-RAN = "Y" AND WS-P2-RAN = "Y"
+        DISPLAY "Tickers excluidos (tabela de precos): " WS-TBL-DROP-COUNT
+        DISPLAY "Tickers excluidos (tabela rolante)..: " WS-ROLL-DROP-COUNT
+    ELSE
+        DISPLAY "Tickers excluidos (tabela de precos): N/A (fase nao executada neste run)"
+        DISPLAY "Tickers excluidos (tabela rolante)..: N/A (fase nao executada neste run)"
+    END-IF
+
+    IF WS-P3-RAN = "Y"
+        DISPLAY "Datas com cobertura incompleta......: " MK-COVERAGE-ISSUE-COUNT
+    ELSE
+        DISPLAY "Datas com cobertura incompleta......: N/A (fase nao executada neste run)"
+    END-IF
+
+    DISPLAY "Data do ranking diario gerado.......: " WS-RANK-MAX-DATE
+    DISPLAY "Tickers considerados no ranking.....: " RK-RET-COUNT
     DISPLAY "--------------------------------------------"
 
     GOBACK.
@@ -254,15 +643,22 @@ PHASE-1-GERA-RETORNOS.
     MOVE 0   TO WS-VALID-LINES
     MOVE 0   TO WS-TOTAL-RET
     MOVE 0   TO WS-TBL-COUNT
+    MOVE 0   TO WS-REJECT-COUNT
 
     OPEN INPUT  PRICEREPORT-IN
          OUTPUT DAILY-RET-FILE
+         OUTPUT REJECTS-OUT
 
     *> Header do CSV de retornos (inclui volume e nº negócios)
     MOVE "TradeDate,TickerSymbol,ReturnLog,LastPrice,NtlFinVol,RglrTxsQty"
         TO DAILY-RET-REC
     WRITE DAILY-RET-REC
 
+    *> Header do CSV de rejeitos
+    MOVE "TradeDate,TickerSymbol,NtlFinVol_Raw,RglrTxsQty_Raw,LastPric_Raw,ReasonCode"
+        TO REJECTS-REC
+    WRITE REJECTS-REC
+
     PERFORM UNTIL WS-EOF = "Y"
         READ PRICEREPORT-IN
             AT END
@@ -274,6 +670,7 @@ PHASE-1-GERA-RETORNOS.
 
     CLOSE PRICEREPORT-IN
           DAILY-RET-FILE
+          REJECTS-OUT
     .
 
 PH1-PROCESS-RECORD.
@@ -308,65 +705,95 @@ PH1-PROCESS-RECORD.
     MOVE F-TRADEDATE(1:10) TO WS-TRADE-DATE-TXT
     MOVE F-TICKER          TO WS-TICKER
 
-    *> Converte NtlFinVol
+    *> Converte NtlFinVol (rejeita se o texto nao for numerico)
+    MOVE 0 TO WS-NTL-FIN-VOL
     IF F-NTLFINVOL NOT = SPACES
-        COMPUTE WS-NTL-FIN-VOL =
-            FUNCTION NUMVAL(F-NTLFINVOL)
-    ELSE
-        MOVE 0 TO WS-NTL-FIN-VOL
+        IF FUNCTION TEST-NUMVAL(F-NTLFINVOL) = 0
+            COMPUTE WS-NTL-FIN-VOL =
+                FUNCTION NUMVAL(F-NTLFINVOL)
+        ELSE
+            MOVE "CAMPO_INVALIDO" TO WS-REJECT-REASON
+            PERFORM PH1-REGISTRA-REJECT
+            EXIT PARAGRAPH
+        END-IF
     END-IF
 
-    *> Converte RglrTxsQty
+    *> Converte RglrTxsQty (rejeita se o texto nao for numerico)
+    MOVE 0 TO WS-RGLR-TXS-QTY
     IF F-RGLRTXSQTY NOT = SPACES
-        COMPUTE WS-RGLR-TXS-QTY =
-            FUNCTION NUMVAL(F-RGLRTXSQTY)
-    ELSE
-        MOVE 0 TO WS-RGLR-TXS-QTY
+        IF FUNCTION TEST-NUMVAL(F-RGLRTXSQTY) = 0
+            COMPUTE WS-RGLR-TXS-QTY =
+                FUNCTION NUMVAL(F-RGLRTXSQTY)
+        ELSE
+            MOVE "CAMPO_INVALIDO" TO WS-REJECT-REASON
+            PERFORM PH1-REGISTRA-REJECT
+            EXIT PARAGRAPH
+        END-IF
     END-IF
 
-    *> Converte LastPric
+    *> Converte LastPric (rejeita se o texto nao for numerico)
+    MOVE 0 TO WS-LAST-PRICE
     IF F-LASTPRIC NOT = SPACES
-        COMPUTE WS-LAST-PRICE =
-            FUNCTION NUMVAL(F-LASTPRIC)
-    ELSE
-        MOVE 0 TO WS-LAST-PRICE
-    END-IF
-
-    IF WS-LAST-PRICE > 0 AND WS-NTL-FIN-VOL > 0
-        ADD 1 TO WS-VALID-LINES
+        IF FUNCTION TEST-NUMVAL(F-LASTPRIC) = 0
+            COMPUTE WS-LAST-PRICE =
+                FUNCTION NUMVAL(F-LASTPRIC)
+        ELSE
+            MOVE "CAMPO_INVALIDO" TO WS-REJECT-REASON
+            PERFORM PH1-REGISTRA-REJECT
+            EXIT PARAGRAPH
+        END-IF
     END-IF
 
     *> Se não há preço, não calcula retorno nem grava daily_returns
     IF WS-LAST-PRICE = 0
+        MOVE "PRECO_ZERO" TO WS-REJECT-REASON
+        PERFORM PH1-REGISTRA-REJECT
         EXIT PARAGRAPH
     END-IF
 
-    *> Procura ticker na tabela de último preço
+    *> Se não há volume financeiro, o negócio não é representativo para
+    *> efeito de contagem, mas o preço ainda é válido e deve seguir
+    *> atualizando a tabela e o cálculo de retorno normalmente.
+    IF WS-NTL-FIN-VOL = 0
+        MOVE "VOLUME_ZERO" TO WS-REJECT-REASON
+        PERFORM PH1-REGISTRA-REJECT
+    ELSE
+        ADD 1 TO WS-VALID-LINES
+    END-IF
+
+    *> Procura ticker na tabela de último preço (busca binária - tabela
+    *> mantida ordenada)
     MOVE "N" TO WS-FOUND
     MOVE 0   TO WS-IDX
 
-    PERFORM VARYING WS-IDX FROM 1 BY 1
-        UNTIL WS-IDX > WS-TBL-COUNT OR WS-FOUND = "Y"
-        IF WS-TBL-TICKER(WS-IDX) = WS-TICKER
-            MOVE "Y" TO WS-FOUND
-        END-IF
-    END-PERFORM
+    IF WS-TBL-COUNT > 0
+        SEARCH ALL WS-TICKER-ENTRY
+            AT END
+                MOVE "N" TO WS-FOUND
+            WHEN WS-TBL-TICKER(WS-TBL-TIDX) = WS-TICKER
+                MOVE "Y" TO WS-FOUND
+                SET WS-IDX TO WS-TBL-TIDX
+        END-SEARCH
+    END-IF
 
     IF WS-FOUND = "N"
-        *> Novo ticker: apenas cadastra, sem retorno
+        *> Novo ticker: apenas cadastra (mantendo a ordenação), sem retorno
         IF WS-TBL-COUNT < 5000
-            ADD 1 TO WS-TBL-COUNT
-            MOVE WS-TICKER         TO WS-TBL-TICKER(WS-TBL-COUNT)
-            MOVE WS-TRADE-DATE-TXT TO WS-TBL-LAST-DATE(WS-TBL-COUNT)
-            MOVE WS-LAST-PRICE     TO WS-TBL-LAST-PRICE(WS-TBL-COUNT)
+            PERFORM PH1-INSERT-TICKER
+            MOVE WS-TRADE-DATE-TXT TO WS-TBL-LAST-DATE(WS-IDX)
+            MOVE WS-LAST-PRICE     TO WS-TBL-LAST-PRICE(WS-IDX)
+        ELSE
+            PERFORM PH1-REGISTRA-TBL-DROP
         END-IF
         EXIT PARAGRAPH
     END-IF
 
-    *> Já existia ticker: calcula retorno
-    IF WS-TBL-LAST-PRICE(WS-IDX) > 0
+    *> Já existia ticker: calcula retorno, ajustado por eventos societários
+    PERFORM PH1-AJUSTA-PRECO-ANTERIOR
+
+    IF WS-ADJ-PREV-PRICE > 0
         COMPUTE WS-RET-LOG =
-            FUNCTION LOG(WS-LAST-PRICE / WS-TBL-LAST-PRICE(WS-IDX))
+            FUNCTION LOG(WS-LAST-PRICE / WS-ADJ-PREV-PRICE)
 
         MOVE WS-RET-LOG       TO WS-RET-LOG-TXT
         MOVE WS-LAST-PRICE    TO WS-LAST-PRICE-TXT
@@ -399,6 +826,68 @@ PH1-PROCESS-RECORD.
 
     .
 
+*> Insere um novo ticker na tabela de último preço mantendo a ordenação
+*> por WS-TBL-TICKER, deixando WS-IDX apontando para a posição inserida
+*> (mesma técnica usada em PH2-INSERT-ROLL-TICKER).
+PH1-INSERT-TICKER.
+    MOVE WS-TBL-COUNT TO WS-TBL-INSPOS
+    ADD 1 TO WS-TBL-INSPOS
+
+    PERFORM VARYING WS-TBL-SHIFT-IDX FROM WS-TBL-COUNT BY -1
+        UNTIL WS-TBL-SHIFT-IDX < 1
+           OR WS-TBL-TICKER(WS-TBL-SHIFT-IDX) < WS-TICKER
+        MOVE WS-TICKER-ENTRY(WS-TBL-SHIFT-IDX)
+            TO WS-TICKER-ENTRY(WS-TBL-SHIFT-IDX + 1)
+        MOVE WS-TBL-SHIFT-IDX TO WS-TBL-INSPOS
+    END-PERFORM
+
+    ADD 1 TO WS-TBL-COUNT
+    MOVE WS-TICKER TO WS-TBL-TICKER(WS-TBL-INSPOS)
+    MOVE WS-TBL-INSPOS TO WS-IDX
+    .
+
+*> Registra (uma única vez por ticker) a exclusão por estouro de capacidade
+*> da tabela de último preço, para o relatório de overflow do fim do run.
+PH1-REGISTRA-TBL-DROP.
+    MOVE "N" TO WS-TBL-DROP-FOUND
+    MOVE 0   TO WS-TBL-DROP-IDX
+
+    PERFORM VARYING WS-TBL-DROP-IDX FROM 1 BY 1
+        UNTIL WS-TBL-DROP-IDX > WS-TBL-DROP-COUNT
+           OR WS-TBL-DROP-FOUND = "Y"
+        IF WS-TBL-DROP-TICKER(WS-TBL-DROP-IDX) = WS-TICKER
+            MOVE "Y" TO WS-TBL-DROP-FOUND
+        END-IF
+    END-PERFORM
+
+    IF WS-TBL-DROP-FOUND = "N" AND WS-TBL-DROP-COUNT < 5000
+        ADD 1 TO WS-TBL-DROP-COUNT
+        MOVE WS-TICKER TO WS-TBL-DROP-TICKER(WS-TBL-DROP-COUNT)
+    END-IF
+    .
+
+*> Grava uma linha rejeitada no CSV de exceções da Fase 1
+PH1-REGISTRA-REJECT.
+    MOVE SPACES TO REJECTS-REC
+    STRING
+        WS-TRADE-DATE-TXT DELIMITED BY SIZE
+        ","               DELIMITED BY SIZE
+        WS-TICKER         DELIMITED BY SIZE
+        ","               DELIMITED BY SIZE
+        F-NTLFINVOL       DELIMITED BY SIZE
+        ","               DELIMITED BY SIZE
+        F-RGLRTXSQTY      DELIMITED BY SIZE
+        ","               DELIMITED BY SIZE
+        F-LASTPRIC        DELIMITED BY SIZE
+        ","               DELIMITED BY SIZE
+        WS-REJECT-REASON  DELIMITED BY SIZE
+        INTO REJECTS-REC
+    END-STRING
+
+    WRITE REJECTS-REC
+    ADD 1 TO WS-REJECT-COUNT
+    .
+
 *> ==========================================================
 *> FASE 2 - LER DAILY_RETURNS E GERAR MÉTRICAS ROLANTES
 *> ==========================================================
@@ -453,9 +942,11 @@ PH2-PROCESS-RET.
     MOVE DR-F-TICKER          TO DR-TICKER-TXT
 
     IF DR-F-RETLOG NOT = SPACES
+        MOVE "Y" TO DR-RET-LOG-PRESENT
         COMPUTE DR-RET-LOG-N =
             FUNCTION NUMVAL(DR-F-RETLOG)
     ELSE
+        MOVE "N" TO DR-RET-LOG-PRESENT
         MOVE 0 TO DR-RET-LOG-N
     END-IF
 
@@ -480,49 +971,48 @@ PH2-PROCESS-RET.
         MOVE 0 TO DR-RGLR-TXS-QTY-N
     END-IF
 
-    *> Se não tem retorno, não faz sentido janela
-    IF DR-RET-LOG-N = 0
+    *> Se o retorno não veio no arquivo (campo em branco), não faz
+    *> sentido janela - mas um retorno legitimamente igual a zero
+    *> (ex.: ajuste de split deixando o dia "neutro") tem que contar
+    *> normalmente na janela, por isso o teste é pela presença do
+    *> campo e não pelo valor calculado.
+    IF DR-RET-LOG-PRESENT = "N"
         EXIT PARAGRAPH
     END-IF
 
-    *> Procura ticker na tabela de rolling
+    *> Procura ticker na tabela de rolling (busca binaria - tabela ordenada)
     MOVE "N" TO WS-ROLL-FOUND
     MOVE 0   TO WS-ROLL-IDX
 
-    PERFORM VARYING WS-ROLL-IDX FROM 1 BY 1
-        UNTIL WS-ROLL-IDX > WS-ROLL-COUNT OR WS-ROLL-FOUND = "Y"
-        IF RT-TICKER(WS-ROLL-IDX) = DR-TICKER-TXT
-            MOVE "Y" TO WS-ROLL-FOUND
-        END-IF
-    END-PERFORM
+    IF WS-ROLL-COUNT > 0
+        SEARCH ALL RT-ENTRY
+            AT END
+                MOVE "N" TO WS-ROLL-FOUND
+            WHEN RT-TICKER(WS-ROLL-TIDX) = DR-TICKER-TXT
+                MOVE "Y" TO WS-ROLL-FOUND
+                SET WS-ROLL-IDX TO WS-ROLL-TIDX
+        END-SEARCH
+    END-IF
 
     IF WS-ROLL-FOUND = "N"
         IF WS-ROLL-COUNT < 5000
-            ADD 1 TO WS-ROLL-COUNT
-            MOVE DR-TICKER-TXT TO RT-TICKER(WS-ROLL-COUNT)
-            MOVE 0 TO RT-N(WS-ROLL-COUNT)
-            MOVE 0 TO RT-LAST-IDX(WS-ROLL-COUNT)
-            MOVE 0 TO RT-SUM-R(WS-ROLL-COUNT)
-            MOVE 0 TO RT-SUM-R2(WS-ROLL-COUNT)
-            MOVE 0 TO RT-SUM-VOL(WS-ROLL-COUNT)
-            MOVE 0 TO RT-SUM-NEG(WS-ROLL-COUNT)
-            MOVE WS-ROLL-COUNT TO WS-ROLL-IDX
-            MOVE "Y" TO WS-ROLL-FOUND
+            PERFORM PH2-INSERT-ROLL-TICKER
         ELSE
+            PERFORM PH2-REGISTRA-ROLL-DROP
             EXIT PARAGRAPH
         END-IF
     END-IF
 
-    *> Atualiza janela rolante (circular buffer de 7 posições)
+    *> Atualiza janela rolante (buffer circular de WS-WINDOW-SIZE posições)
     MOVE RT-N(WS-ROLL-IDX) TO WS-NOBS
 
-    IF WS-NOBS < 7
+    IF WS-NOBS < WS-WINDOW-SIZE
         ADD 1 TO WS-NOBS
         MOVE WS-NOBS TO RT-N(WS-ROLL-IDX)
         MOVE WS-NOBS TO WS-NEWPOS
     ELSE
         *> janela cheia: sobrescreve o mais antigo
-        IF RT-LAST-IDX(WS-ROLL-IDX) = 7
+        IF RT-LAST-IDX(WS-ROLL-IDX) = WS-WINDOW-SIZE
             MOVE 1 TO WS-NEWPOS
         ELSE
             ADD 1 TO RT-LAST-IDX(WS-ROLL-IDX)
@@ -530,8 +1020,9 @@ PH2-PROCESS-RET.
         END-IF
     END-IF
 
-    *> Se já havia 7, remover contribuições antigas da posição WS-NEWPOS
-    IF RT-N(WS-ROLL-IDX) = 7 AND RT-SUM-R2(WS-ROLL-IDX) NOT = 0
+    *> Se já havia WS-WINDOW-SIZE obs, remover contribuições antigas da
+    *> posição WS-NEWPOS
+    IF RT-N(WS-ROLL-IDX) = WS-WINDOW-SIZE AND RT-SUM-R2(WS-ROLL-IDX) NOT = 0
         *> Remove contribuição antiga de r da soma
         SUBTRACT RT-R-RET(WS-ROLL-IDX, WS-NEWPOS)
             FROM RT-SUM-R(WS-ROLL-IDX)
@@ -581,9 +1072,14 @@ PH2-PROCESS-RET.
 
     COMPUTE WS-MEAN-R = WS-SUM-R / WS-NOBS
 
+    *> Divide pelo grau de liberdade guardado numa variavel a parte -
+    *> dividir direto por uma expressao entre parenteses neste COMPUTE
+    *> zera o resultado neste compilador.
+    COMPUTE WS-NOBS-MENOS-1 = WS-NOBS - 1
+
     COMPUTE WS-VAR-R =
         (WS-SUM-R2 - (WS-SUM-R * WS-SUM-R / WS-NOBS))
-        / (WS-NOBS - 1)
+        / WS-NOBS-MENOS-1
 
     IF WS-VAR-R < 0
         MOVE 0 TO WS-VAR-R
@@ -597,9 +1093,12 @@ PH2-PROCESS-RET.
 
     COMPUTE WS-VOL-ANUAL = WS-VOL-DIARIA * WS-SQRT252
 
-    *> Retorno composto da janela: exp(sum r) - 1
-    COMPUTE WS-RET-JANELA =
-        FUNCTION EXP(WS-SUM-R) - 1
+    *> Retorno composto da janela: exp(sum r) - 1. Calcula o EXP numa
+    *> variavel a parte antes de subtrair 1 - combinar a chamada de
+    *> FUNCTION com aritmetica no mesmo COMPUTE corrompe o resultado
+    *> (e campos vizinhos) neste compilador.
+    COMPUTE WS-EXP-SUM-R = FUNCTION EXP(WS-SUM-R)
+    COMPUTE WS-RET-JANELA = WS-EXP-SUM-R - 1
 
     IF WS-SUM-NEG > 0
         COMPUTE WS-IND-LIQ = WS-SUM-VOL / WS-SUM-NEG
@@ -643,6 +1142,52 @@ PH2-PROCESS-RET.
 
     .
 
+*> Insere novo ticker na tabela rolante mantendo a ordenação ascendente
+*> exigida pelo SEARCH ALL (busca binária).
+PH2-INSERT-ROLL-TICKER.
+    MOVE WS-ROLL-COUNT TO WS-ROLL-INSPOS
+    ADD 1 TO WS-ROLL-INSPOS
+
+    PERFORM VARYING WS-ROLL-SHIFT-IDX FROM WS-ROLL-COUNT BY -1
+        UNTIL WS-ROLL-SHIFT-IDX < 1
+           OR RT-TICKER(WS-ROLL-SHIFT-IDX) < DR-TICKER-TXT
+        MOVE RT-ENTRY(WS-ROLL-SHIFT-IDX)
+            TO RT-ENTRY(WS-ROLL-SHIFT-IDX + 1)
+        MOVE WS-ROLL-SHIFT-IDX TO WS-ROLL-INSPOS
+    END-PERFORM
+
+    ADD 1 TO WS-ROLL-COUNT
+    MOVE DR-TICKER-TXT TO RT-TICKER(WS-ROLL-INSPOS)
+    MOVE 0 TO RT-N(WS-ROLL-INSPOS)
+    MOVE 0 TO RT-LAST-IDX(WS-ROLL-INSPOS)
+    MOVE 0 TO RT-SUM-R(WS-ROLL-INSPOS)
+    MOVE 0 TO RT-SUM-R2(WS-ROLL-INSPOS)
+    MOVE 0 TO RT-SUM-VOL(WS-ROLL-INSPOS)
+    MOVE 0 TO RT-SUM-NEG(WS-ROLL-INSPOS)
+    MOVE WS-ROLL-INSPOS TO WS-ROLL-IDX
+    MOVE "Y" TO WS-ROLL-FOUND
+    .
+
+*> Registra (uma única vez por ticker) a exclusão por estouro de capacidade
+*> da tabela rolante, para o relatório de overflow do fim do run.
+PH2-REGISTRA-ROLL-DROP.
+    MOVE "N" TO WS-ROLL-DROP-FOUND
+    MOVE 0   TO WS-ROLL-DROP-IDX
+
+    PERFORM VARYING WS-ROLL-DROP-IDX FROM 1 BY 1
+        UNTIL WS-ROLL-DROP-IDX > WS-ROLL-DROP-COUNT
+           OR WS-ROLL-DROP-FOUND = "Y"
+        IF WS-ROLL-DROP-TICKER(WS-ROLL-DROP-IDX) = DR-TICKER-TXT
+            MOVE "Y" TO WS-ROLL-DROP-FOUND
+        END-IF
+    END-PERFORM
+
+    IF WS-ROLL-DROP-FOUND = "N" AND WS-ROLL-DROP-COUNT < 5000
+        ADD 1 TO WS-ROLL-DROP-COUNT
+        MOVE DR-TICKER-TXT TO WS-ROLL-DROP-TICKER(WS-ROLL-DROP-COUNT)
+    END-IF
+    .
+
 *> ==========================================================
 *> FASE 3 - LER ROLLING E GERAR MÉTRICAS DE MERCADO (HHI)
 *> ==========================================================
@@ -655,6 +1200,11 @@ PHASE-3-GERA-MARKET.
     MOVE 0        TO MK-NTICKERS
     MOVE 0        TO MK-SUM-VOL-F
     MOVE 0        TO MK-SUM-VOL-SQ-F
+    MOVE 0        TO MK-RECENT-COUNT
+    MOVE 0        TO MK-RECENT-POS
+    MOVE 0        TO MK-EXPECTED-AT-START
+    MOVE 0        TO MK-COVERAGE-COUNT
+    MOVE 0        TO MK-COVERAGE-ISSUE-COUNT
 
     OPEN INPUT  ROLLING-IN
          OUTPUT MARKET-OUT
@@ -710,6 +1260,7 @@ PH3-PROCESS-ROLL.
     *> Se é a primeira linha de dados, inicializa data corrente
     IF MK-CURR-DATE = SPACES
         MOVE MK-TRADE-DATE-TXT TO MK-CURR-DATE
+        PERFORM MK-CALC-EXPECTED
     END-IF
 
     *> Se mudou a data, fecha agregação anterior
@@ -719,6 +1270,7 @@ PH3-PROCESS-ROLL.
         END-IF
 
         MOVE MK-TRADE-DATE-TXT TO MK-CURR-DATE
+        PERFORM MK-CALC-EXPECTED
         MOVE 0 TO MK-SUM-VOL-N
         MOVE 0 TO MK-SUM-NEG
         MOVE 0 TO MK-NTICKERS
@@ -757,6 +1309,34 @@ PH3-PROCESS-ROLL.
 
     .
 
+*> Patamar esperado da proxima data = maior NTickersWindow entre as
+*> ultimas MK-RECENT-WINDOW-SIZE datas ja fechadas (0 se ainda não ha'
+*> nenhuma, ou seja, a primeira data do run nunca é sinalizada).
+MK-CALC-EXPECTED.
+    MOVE 0 TO MK-EXPECTED-AT-START
+    PERFORM VARYING MK-RECENT-IDX FROM 1 BY 1
+        UNTIL MK-RECENT-IDX > MK-RECENT-COUNT
+        IF MK-RECENT-NTICKERS(MK-RECENT-IDX) > MK-EXPECTED-AT-START
+            MOVE MK-RECENT-NTICKERS(MK-RECENT-IDX) TO MK-EXPECTED-AT-START
+        END-IF
+    END-PERFORM
+    .
+
+*> Empilha o NTickersWindow da data recem-fechada na janela recente,
+*> sobrescrevendo de forma circular quando a janela ja esta' cheia.
+MK-PUSH-RECENT-NTICKERS.
+    ADD 1 TO MK-RECENT-POS
+    IF MK-RECENT-POS > MK-RECENT-WINDOW-SIZE
+        MOVE 1 TO MK-RECENT-POS
+    END-IF
+
+    MOVE MK-NTICKERS TO MK-RECENT-NTICKERS(MK-RECENT-POS)
+
+    IF MK-RECENT-COUNT < MK-RECENT-WINDOW-SIZE
+        ADD 1 TO MK-RECENT-COUNT
+    END-IF
+    .
+
 PH3-WRITE-MARKET-ROW.
     IF MK-SUM-VOL-F > 0
         COMPUTE MK-HHI-F =
@@ -766,6 +1346,18 @@ PH3-WRITE-MARKET-ROW.
         MOVE 0 TO MK-HHI-F
     END-IF
 
+    *> Cobertura incompleta: esta data agregou menos tickers do que o
+    *> patamar normal das ultimas MK-RECENT-WINDOW-SIZE datas do run.
+    IF MK-NTICKERS < MK-EXPECTED-AT-START AND MK-COVERAGE-COUNT < 5000
+        ADD 1 TO MK-COVERAGE-COUNT
+        ADD 1 TO MK-COVERAGE-ISSUE-COUNT
+        MOVE MK-CURR-DATE         TO MK-COV-DATE(MK-COVERAGE-COUNT)
+        MOVE MK-NTICKERS          TO MK-COV-NTICKERS(MK-COVERAGE-COUNT)
+        MOVE MK-EXPECTED-AT-START TO MK-COV-EXPECTED(MK-COVERAGE-COUNT)
+    END-IF
+
+    PERFORM MK-PUSH-RECENT-NTICKERS
+
     COMPUTE MK-HHI-TXT = MK-HHI-F
     MOVE MK-SUM-VOL-N TO MK-VOLTOT-TXT
     MOVE MK-SUM-NEG   TO MK-NEGTOT-TXT
@@ -789,6 +1381,637 @@ PH3-WRITE-MARKET-ROW.
 
     .
 
+*> ==========================================================
+*> PARAMETROS DE EXECUCAO (arquivo opcional data/motor_b3_parametros.csv)
+*> ==========================================================
+PH-LEIA-PARAMETROS.
+    MOVE "N" TO WS-PARAM-EOF
+    MOVE "N" TO WS-PARAM-HEADER-SKIP
+
+    OPEN INPUT PARAM-IN
+
+    IF WS-PARAM-FILE-STATUS = "00"
+        PERFORM UNTIL WS-PARAM-EOF = "Y"
+            READ PARAM-IN
+                AT END
+                    MOVE "Y" TO WS-PARAM-EOF
+                NOT AT END
+                    PERFORM PH-PROCESSA-PARAM
+            END-READ
+        END-PERFORM
+
+        CLOSE PARAM-IN
+    END-IF
+    .
+
+*> Linha esperada: Parametro,Valor  (ex.: JANELA_DIAS,21 / TOP_N,10)
+PH-PROCESSA-PARAM.
+    IF WS-PARAM-HEADER-SKIP = "N"
+        MOVE "Y" TO WS-PARAM-HEADER-SKIP
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO WS-PARAM-FIELDS
+
+    UNSTRING PARAM-REC
+      DELIMITED BY ","
+      INTO PF-NOME PF-VALOR
+    END-UNSTRING
+
+    EVALUATE PF-NOME
+        WHEN "JANELA_DIAS"
+            IF FUNCTION TEST-NUMVAL(PF-VALOR) = 0
+                COMPUTE WS-WINDOW-SIZE = FUNCTION NUMVAL(PF-VALOR)
+                IF WS-WINDOW-SIZE < 2
+                    MOVE 2 TO WS-WINDOW-SIZE
+                END-IF
+                IF WS-WINDOW-SIZE > WS-MAX-WINDOW
+                    MOVE WS-MAX-WINDOW TO WS-WINDOW-SIZE
+                END-IF
+            END-IF
+        WHEN "TOP_N"
+            IF FUNCTION TEST-NUMVAL(PF-VALOR) = 0
+                COMPUTE WS-RANK-TOP-N = FUNCTION NUMVAL(PF-VALOR)
+            END-IF
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE
+    .
+
+*> ==========================================================
+*> FATORES DE AJUSTE POR PROVENTOS/DESDOBRAMENTOS
+*> Arquivo opcional data/corporate_actions.csv
+*> ==========================================================
+PH-LEIA-CORPACTIONS.
+    MOVE "N" TO WS-CORPACT-EOF
+    MOVE "N" TO WS-CORPACT-HEADER-SKIP
+    MOVE 0   TO WS-CORPACT-COUNT
+
+    OPEN INPUT CORPACT-IN
+
+    IF WS-CORPACT-FILE-STATUS = "00"
+        PERFORM UNTIL WS-CORPACT-EOF = "Y"
+            READ CORPACT-IN
+                AT END
+                    MOVE "Y" TO WS-CORPACT-EOF
+                NOT AT END
+                    PERFORM PH-PROCESSA-CORPACT
+            END-READ
+        END-PERFORM
+
+        CLOSE CORPACT-IN
+    END-IF
+    .
+
+*> Linha esperada: TickerSymbol,EffectiveDate,AdjustmentFactor
+PH-PROCESSA-CORPACT.
+    IF WS-CORPACT-HEADER-SKIP = "N"
+        MOVE "Y" TO WS-CORPACT-HEADER-SKIP
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-CORPACT-COUNT >= 2000
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO WS-CORPACT-FIELDS
+
+    UNSTRING CORPACT-REC
+      DELIMITED BY ","
+      INTO CA-F-TICKER CA-F-EFFDATE CA-F-FACTOR
+    END-UNSTRING
+
+    IF CA-F-TICKER = SPACES OR FUNCTION TEST-NUMVAL(CA-F-FACTOR) NOT = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    ADD 1 TO WS-CORPACT-COUNT
+    MOVE CA-F-TICKER            TO CA-TICKER(WS-CORPACT-COUNT)
+    MOVE CA-F-EFFDATE(1:10)     TO CA-EFFDATE(WS-CORPACT-COUNT)
+    COMPUTE CA-FACTOR(WS-CORPACT-COUNT) =
+        FUNCTION NUMVAL(CA-F-FACTOR)
+    .
+
+*> Ajusta o preço anterior do ticker pelo fator vigente, caso exista um
+*> evento societário cuja data efetiva caia entre a última negociação
+*> conhecida do ticker (exclusive) e a data da linha que está sendo
+*> processada (inclusive) - cobre tanto o evento que cai exatamente na
+*> data da linha quanto o caso, comum em tickers pouco líquidos, em que
+*> o ticker não negocia na própria data efetiva e só reaparece alguns
+*> dias depois; sem isso o ajuste seria simplesmente perdido e o salto
+*> fantasma que este ajuste existe para eliminar reapareceria nesse dia.
+PH1-AJUSTA-PRECO-ANTERIOR.
+    MOVE WS-TBL-LAST-PRICE(WS-IDX) TO WS-ADJ-PREV-PRICE
+    MOVE "N" TO WS-CORPACT-FOUND
+    MOVE 1   TO WS-ADJ-FACTOR-ACUM
+    MOVE 0   TO WS-CORPACT-IDX
+
+    *> WS-CORPACT-TBL nao e' mantida ordenada por data (so' acumula na
+    *> ordem do CSV de origem), entao o intervalo pode conter mais de
+    *> um evento para o mesmo ticker - todos sao compostos (multiplicados
+    *> entre si), nao apenas o primeiro encontrado.
+    PERFORM VARYING WS-CORPACT-IDX FROM 1 BY 1
+        UNTIL WS-CORPACT-IDX > WS-CORPACT-COUNT
+        IF CA-TICKER(WS-CORPACT-IDX) = WS-TICKER
+           AND CA-EFFDATE(WS-CORPACT-IDX) > WS-TBL-LAST-DATE(WS-IDX)
+           AND CA-EFFDATE(WS-CORPACT-IDX) <= WS-TRADE-DATE-TXT
+            MOVE "Y" TO WS-CORPACT-FOUND
+            COMPUTE WS-ADJ-FACTOR-ACUM =
+                WS-ADJ-FACTOR-ACUM * CA-FACTOR(WS-CORPACT-IDX)
+        END-IF
+    END-PERFORM
+
+    IF WS-CORPACT-FOUND = "Y"
+        COMPUTE WS-ADJ-PREV-PRICE =
+            WS-TBL-LAST-PRICE(WS-IDX) * WS-ADJ-FACTOR-ACUM
+    END-IF
+    .
+
+*> ==========================================================
+*> CHECKPOINT DE RETOMADA ENTRE FASES
+*> Arquivo opcional processados/motor_b3_checkpoint_cobol.ctl
+*> ==========================================================
+PH-LEIA-CHECKPOINT.
+    MOVE "N" TO WS-CKPT-EOF
+    MOVE "N" TO WS-CKPT-FASE1-OK
+    MOVE "N" TO WS-CKPT-FASE2-OK
+    MOVE "N" TO WS-CKPT-FASE3-OK
+
+    OPEN INPUT CHECKPOINT-IN
+
+    IF WS-CKPT-FILE-STATUS = "00"
+        PERFORM UNTIL WS-CKPT-EOF = "Y"
+            READ CHECKPOINT-IN
+                AT END
+                    MOVE "Y" TO WS-CKPT-EOF
+                NOT AT END
+                    PERFORM PH-PROCESSA-CHECKPOINT
+            END-READ
+        END-PERFORM
+
+        CLOSE CHECKPOINT-IN
+    END-IF
+    .
+
+*> Linha esperada: FASE1,Y / FASE2,N / FASE3,Y (Y = concluida com sucesso)
+PH-PROCESSA-CHECKPOINT.
+    MOVE SPACES TO WS-CKPT-FIELDS
+
+    UNSTRING CHECKPOINT-IN-REC
+      DELIMITED BY ","
+      INTO CK-FASE CK-STATUS
+    END-UNSTRING
+
+    EVALUATE CK-FASE
+        WHEN "FASE1"
+            IF CK-STATUS = "Y"
+                MOVE "Y" TO WS-CKPT-FASE1-OK
+            END-IF
+        WHEN "FASE2"
+            IF CK-STATUS = "Y"
+                MOVE "Y" TO WS-CKPT-FASE2-OK
+            END-IF
+        WHEN "FASE3"
+            IF CK-STATUS = "Y"
+                MOVE "Y" TO WS-CKPT-FASE3-OK
+            END-IF
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE
+    .
+
+*> Regrava o checkpoint inteiro com o estado atual das 3 fases
+PH-GRAVA-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-OUT
+
+    MOVE SPACES TO CHECKPOINT-OUT-REC
+    STRING "FASE1," DELIMITED BY SIZE
+        WS-CKPT-FASE1-OK DELIMITED BY SIZE
+        INTO CHECKPOINT-OUT-REC
+    END-STRING
+    WRITE CHECKPOINT-OUT-REC
+
+    MOVE SPACES TO CHECKPOINT-OUT-REC
+    STRING "FASE2," DELIMITED BY SIZE
+        WS-CKPT-FASE2-OK DELIMITED BY SIZE
+        INTO CHECKPOINT-OUT-REC
+    END-STRING
+    WRITE CHECKPOINT-OUT-REC
+
+    MOVE SPACES TO CHECKPOINT-OUT-REC
+    STRING "FASE3," DELIMITED BY SIZE
+        WS-CKPT-FASE3-OK DELIMITED BY SIZE
+        INTO CHECKPOINT-OUT-REC
+    END-STRING
+    WRITE CHECKPOINT-OUT-REC
+
+    CLOSE CHECKPOINT-OUT
+    .
+
+*> Ao concluir as 3 fases com sucesso numa mesma execucao, o checkpoint
+*> e' zerado para que o proximo run do dia seguinte comece do zero.
+PH-RESETA-CHECKPOINT.
+    MOVE "N" TO WS-CKPT-FASE1-OK
+    MOVE "N" TO WS-CKPT-FASE2-OK
+    MOVE "N" TO WS-CKPT-FASE3-OK
+    PERFORM PH-GRAVA-CHECKPOINT
+    .
+
+*> ==========================================================
+*> RELATÓRIO DE OVERFLOW DE CAPACIDADE
+*> ==========================================================
+*> Cada fase grava sua propria secao assim que conclui (chamado de
+*> dentro de MAIN-PARA), em vez de esperar o fim do run inteiro - assim
+*> a contribuicao da Fase 1 sobrevive mesmo que o processo seja
+*> interrompido antes de a Fase 2 comecar numa invocacao futura.
+*> PH-INIT-OVERFLOW-REPORT so' e' chamada no inicio de um ciclo novo
+*> (ver MAIN-PARA/WS-CKPT-RESUMING); numa retomada o arquivo ja existe
+*> com achados de invocacoes anteriores e so' recebe OPEN EXTEND.
+PH-INIT-OVERFLOW-REPORT.
+    OPEN OUTPUT OVERFLOW-OUT
+    MOVE "Tabela,TickerSymbol" TO OVERFLOW-REC
+    WRITE OVERFLOW-REC
+    CLOSE OVERFLOW-OUT
+    .
+
+PH-WRITE-OVERFLOW-FASE1.
+    OPEN EXTEND OVERFLOW-OUT
+
+    MOVE 0 TO WS-TBL-DROP-IDX
+    PERFORM VARYING WS-TBL-DROP-IDX FROM 1 BY 1
+        UNTIL WS-TBL-DROP-IDX > WS-TBL-DROP-COUNT
+        MOVE SPACES TO OVERFLOW-REC
+        STRING
+            "TABELA_PRECOS_FASE1"            DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            WS-TBL-DROP-TICKER(WS-TBL-DROP-IDX) DELIMITED BY SIZE
+            INTO OVERFLOW-REC
+        END-STRING
+        WRITE OVERFLOW-REC
+    END-PERFORM
+
+    CLOSE OVERFLOW-OUT
+    .
+
+PH-WRITE-OVERFLOW-FASE2.
+    OPEN EXTEND OVERFLOW-OUT
+
+    MOVE 0 TO WS-ROLL-DROP-IDX
+    PERFORM VARYING WS-ROLL-DROP-IDX FROM 1 BY 1
+        UNTIL WS-ROLL-DROP-IDX > WS-ROLL-DROP-COUNT
+        MOVE SPACES TO OVERFLOW-REC
+        STRING
+            "TABELA_ROLANTE_FASE2"           DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            WS-ROLL-DROP-TICKER(WS-ROLL-DROP-IDX) DELIMITED BY SIZE
+            INTO OVERFLOW-REC
+        END-STRING
+        WRITE OVERFLOW-REC
+    END-PERFORM
+
+    CLOSE OVERFLOW-OUT
+    .
+
+*> ==========================================================
+*> RELATÓRIO DE COBERTURA DE DATAS NA FASE 3
+*> ==========================================================
+*> So' reescreve o relatorio quando a Fase 3 realmente rodou nesta
+*> chamada - num run retomado que pula a Fase 3, MK-COVERAGE-TBL esta
+*> zerada em memoria e reescrever o CSV apagaria achados validos de um
+*> run anterior.
+PH-WRITE-COVERAGE-REPORT.
+    IF WS-P3-RAN = "Y"
+        OPEN OUTPUT COVERAGE-OUT
+
+        MOVE "TradeDate,TickersNaData,TickersEsperados" TO COVERAGE-REC
+        WRITE COVERAGE-REC
+
+        MOVE 0 TO MK-COVERAGE-IDX
+        PERFORM VARYING MK-COVERAGE-IDX FROM 1 BY 1
+            UNTIL MK-COVERAGE-IDX > MK-COVERAGE-COUNT
+            MOVE MK-COV-NTICKERS(MK-COVERAGE-IDX) TO MK-COV-NTICKERS-TXT
+            MOVE MK-COV-EXPECTED(MK-COVERAGE-IDX) TO MK-COV-EXPECTED-TXT
+
+            MOVE SPACES TO COVERAGE-REC
+            STRING
+                MK-COV-DATE(MK-COVERAGE-IDX)  DELIMITED BY SIZE
+                ","                           DELIMITED BY SIZE
+                MK-COV-NTICKERS-TXT           DELIMITED BY SIZE
+                ","                           DELIMITED BY SIZE
+                MK-COV-EXPECTED-TXT           DELIMITED BY SIZE
+                INTO COVERAGE-REC
+            END-STRING
+            WRITE COVERAGE-REC
+        END-PERFORM
+
+        CLOSE COVERAGE-OUT
+    END-IF
+    .
+
+*> ==========================================================
+*> RANKING DIARIO DE MOVERS / LIQUIDEZ
+*> ==========================================================
+PH-GERA-RANKING.
+    MOVE 0      TO RK-RET-COUNT
+    MOVE 0      TO RK-LIQ-COUNT
+    MOVE SPACES TO WS-RANK-MAX-DATE
+
+    PERFORM PH-RANK-FIND-MAX-DATE
+
+    IF WS-RANK-MAX-DATE NOT = SPACES
+        PERFORM PH-RANK-COLETA
+    END-IF
+
+    PERFORM PH-RANK-WRITE-REPORT
+    .
+
+*> 1ª passada por ROLLING-IN: apenas descobre a ultima (maior) data do
+*> arquivo, sem assumir que as linhas já vêm agrupadas/ordenadas.
+PH-RANK-FIND-MAX-DATE.
+    MOVE "N" TO WS-RANK-EOF
+    MOVE "N" TO WS-RANK-HEADER-SKIP
+
+    OPEN INPUT ROLLING-IN
+
+    PERFORM UNTIL WS-RANK-EOF = "Y"
+        READ ROLLING-IN
+            AT END
+                MOVE "Y" TO WS-RANK-EOF
+            NOT AT END
+                PERFORM PH-RANK-CHECK-MAX-DATE
+        END-READ
+    END-PERFORM
+
+    CLOSE ROLLING-IN
+    .
+
+PH-RANK-CHECK-MAX-DATE.
+    IF WS-RANK-HEADER-SKIP = "N"
+        MOVE "Y" TO WS-RANK-HEADER-SKIP
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO MK-CSV-FIELDS
+    UNSTRING ROLLING-IN-REC
+      DELIMITED BY ALL ","
+      INTO
+        MK-F-TRADEDATE
+        MK-F-TICKER
+        MK-F-NOBS
+        MK-F-RETJAN
+        MK-F-VOLDIA
+        MK-F-VOLANU
+        MK-F-VOLJAN
+        MK-F-NEGJAN
+        MK-F-INDLIQ
+    END-UNSTRING
+
+    MOVE MK-F-TRADEDATE(1:10) TO WS-RANK-ROW-DATE
+
+    IF WS-RANK-ROW-DATE > WS-RANK-MAX-DATE
+        MOVE WS-RANK-ROW-DATE TO WS-RANK-MAX-DATE
+    END-IF
+    .
+
+*> 2ª passada: acumula, apenas para a data encontrada acima, as tabelas
+*> ordenadas por RetJanela e por IndiceLiquidez.
+PH-RANK-COLETA.
+    MOVE "N" TO WS-RANK-EOF
+    MOVE "N" TO WS-RANK-HEADER-SKIP
+
+    OPEN INPUT ROLLING-IN
+
+    PERFORM UNTIL WS-RANK-EOF = "Y"
+        READ ROLLING-IN
+            AT END
+                MOVE "Y" TO WS-RANK-EOF
+            NOT AT END
+                PERFORM PH-RANK-PROCESS-ROW
+        END-READ
+    END-PERFORM
+
+    CLOSE ROLLING-IN
+    .
+
+PH-RANK-PROCESS-ROW.
+    IF WS-RANK-HEADER-SKIP = "N"
+        MOVE "Y" TO WS-RANK-HEADER-SKIP
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO MK-CSV-FIELDS
+    UNSTRING ROLLING-IN-REC
+      DELIMITED BY ALL ","
+      INTO
+        MK-F-TRADEDATE
+        MK-F-TICKER
+        MK-F-NOBS
+        MK-F-RETJAN
+        MK-F-VOLDIA
+        MK-F-VOLANU
+        MK-F-VOLJAN
+        MK-F-NEGJAN
+        MK-F-INDLIQ
+    END-UNSTRING
+
+    MOVE MK-F-TRADEDATE(1:10) TO WS-RANK-ROW-DATE
+
+    IF WS-RANK-ROW-DATE = WS-RANK-MAX-DATE
+        IF MK-F-RETJAN NOT = SPACES
+            COMPUTE WS-RANK-RETJAN-N = FUNCTION NUMVAL(MK-F-RETJAN)
+        ELSE
+            MOVE 0 TO WS-RANK-RETJAN-N
+        END-IF
+
+        IF MK-F-INDLIQ NOT = SPACES
+            COMPUTE WS-RANK-INDLIQ-N = FUNCTION NUMVAL(MK-F-INDLIQ)
+        ELSE
+            MOVE 0 TO WS-RANK-INDLIQ-N
+        END-IF
+
+        IF RK-RET-COUNT < 5000
+            PERFORM RK-INSERT-RET
+        END-IF
+
+        IF RK-LIQ-COUNT < 5000
+            PERFORM RK-INSERT-LIQ
+        END-IF
+    END-IF
+    .
+
+*> Insercao com deslocamento mantendo RK-RET-TBL em ordem decrescente
+*> (maior RetJanela primeiro) - mesma tecnica de PH1-INSERT-TICKER.
+RK-INSERT-RET.
+    MOVE RK-RET-COUNT TO RK-RET-INSPOS
+    ADD 1 TO RK-RET-INSPOS
+
+    PERFORM VARYING RK-RET-SHIFT-IDX FROM RK-RET-COUNT BY -1
+        UNTIL RK-RET-SHIFT-IDX < 1
+           OR RK-RET-VALUE(RK-RET-SHIFT-IDX) > WS-RANK-RETJAN-N
+        MOVE RK-RET-ENTRY(RK-RET-SHIFT-IDX)
+            TO RK-RET-ENTRY(RK-RET-SHIFT-IDX + 1)
+        MOVE RK-RET-SHIFT-IDX TO RK-RET-INSPOS
+    END-PERFORM
+
+    ADD 1 TO RK-RET-COUNT
+    MOVE MK-F-TICKER      TO RK-RET-TICKER(RK-RET-INSPOS)
+    MOVE WS-RANK-RETJAN-N TO RK-RET-VALUE(RK-RET-INSPOS)
+    .
+
+*> Mesma tecnica para RK-LIQ-TBL, decrescente por IndiceLiquidez.
+RK-INSERT-LIQ.
+    MOVE RK-LIQ-COUNT TO RK-LIQ-INSPOS
+    ADD 1 TO RK-LIQ-INSPOS
+
+    PERFORM VARYING RK-LIQ-SHIFT-IDX FROM RK-LIQ-COUNT BY -1
+        UNTIL RK-LIQ-SHIFT-IDX < 1
+           OR RK-LIQ-VALUE(RK-LIQ-SHIFT-IDX) > WS-RANK-INDLIQ-N
+        MOVE RK-LIQ-ENTRY(RK-LIQ-SHIFT-IDX)
+            TO RK-LIQ-ENTRY(RK-LIQ-SHIFT-IDX + 1)
+        MOVE RK-LIQ-SHIFT-IDX TO RK-LIQ-INSPOS
+    END-PERFORM
+
+    ADD 1 TO RK-LIQ-COUNT
+    MOVE MK-F-TICKER      TO RK-LIQ-TICKER(RK-LIQ-INSPOS)
+    MOVE WS-RANK-INDLIQ-N TO RK-LIQ-VALUE(RK-LIQ-INSPOS)
+    .
+
+*> Abre e grava o cabecalho sempre, mesmo sem nenhuma data com janela
+*> completa ainda (inicio de uma implantacao, por exemplo) - as secoes
+*> de dados abaixo so' rodam quando ha' uma data de referencia valida.
+PH-RANK-WRITE-REPORT.
+    OPEN OUTPUT RANKING-OUT
+
+    MOVE "TradeDate,Categoria,Posicao,TickerSymbol,Valor" TO RANKING-REC
+    WRITE RANKING-REC
+
+    IF WS-RANK-MAX-DATE NOT = SPACES
+        *> --- Maiores altas (topo da tabela, ja ordenada decrescente) ---
+        MOVE WS-RANK-TOP-N TO WS-RANK-N-EFETIVO
+        IF RK-RET-COUNT < WS-RANK-N-EFETIVO
+            MOVE RK-RET-COUNT TO WS-RANK-N-EFETIVO
+        END-IF
+
+        PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+            UNTIL WS-RANK-IDX > WS-RANK-N-EFETIVO
+            MOVE WS-RANK-IDX                TO WS-RANK-POS-TXT
+            MOVE RK-RET-VALUE(WS-RANK-IDX)  TO WS-RANK-RETJAN-TXT
+
+            MOVE SPACES TO RANKING-REC
+            STRING
+                WS-RANK-MAX-DATE             DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                "TOP_RETORNO"                DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                WS-RANK-POS-TXT              DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                RK-RET-TICKER(WS-RANK-IDX)   DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                WS-RANK-RETJAN-TXT           DELIMITED BY SIZE
+                INTO RANKING-REC
+            END-STRING
+            WRITE RANKING-REC
+        END-PERFORM
+
+        *> --- Maiores quedas (cauda da mesma tabela, pior primeiro) ---
+        *> Limitada ao que sobrar depois do topo, para topo e cauda
+        *> nunca compartilharem o mesmo ticker quando RK-RET-COUNT for
+        *> menor que 2 * WS-RANK-TOP-N.
+        COMPUTE WS-RANK-BOTTOM-N-EFETIVO =
+            FUNCTION MIN(WS-RANK-TOP-N, RK-RET-COUNT - WS-RANK-N-EFETIVO)
+        MOVE 0 TO WS-RANK-BOTTOM-START
+        SUBTRACT WS-RANK-BOTTOM-N-EFETIVO FROM RK-RET-COUNT
+            GIVING WS-RANK-BOTTOM-START
+        MOVE 0 TO WS-RANK-POS
+
+        PERFORM VARYING WS-RANK-IDX FROM RK-RET-COUNT BY -1
+            UNTIL WS-RANK-IDX < 1
+               OR WS-RANK-IDX <= WS-RANK-BOTTOM-START
+            ADD 1 TO WS-RANK-POS
+            MOVE WS-RANK-POS                TO WS-RANK-POS-TXT
+            MOVE RK-RET-VALUE(WS-RANK-IDX)  TO WS-RANK-RETJAN-TXT
+
+            MOVE SPACES TO RANKING-REC
+            STRING
+                WS-RANK-MAX-DATE             DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                "BOTTOM_RETORNO"             DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                WS-RANK-POS-TXT              DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                RK-RET-TICKER(WS-RANK-IDX)   DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                WS-RANK-RETJAN-TXT           DELIMITED BY SIZE
+                INTO RANKING-REC
+            END-STRING
+            WRITE RANKING-REC
+        END-PERFORM
+
+        *> --- Maior liquidez (topo de RK-LIQ-TBL) ---
+        MOVE WS-RANK-TOP-N TO WS-RANK-N-EFETIVO
+        IF RK-LIQ-COUNT < WS-RANK-N-EFETIVO
+            MOVE RK-LIQ-COUNT TO WS-RANK-N-EFETIVO
+        END-IF
+
+        PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+            UNTIL WS-RANK-IDX > WS-RANK-N-EFETIVO
+            MOVE WS-RANK-IDX                TO WS-RANK-POS-TXT
+            MOVE RK-LIQ-VALUE(WS-RANK-IDX)  TO WS-RANK-INDLIQ-TXT
+
+            MOVE SPACES TO RANKING-REC
+            STRING
+                WS-RANK-MAX-DATE             DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                "TOP_LIQUIDEZ"               DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                WS-RANK-POS-TXT              DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                RK-LIQ-TICKER(WS-RANK-IDX)   DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                WS-RANK-INDLIQ-TXT           DELIMITED BY SIZE
+                INTO RANKING-REC
+            END-STRING
+            WRITE RANKING-REC
+        END-PERFORM
+
+        *> --- Menor liquidez (cauda de RK-LIQ-TBL, pior primeiro) ---
+        *> Mesmo ajuste da secao de retorno: a cauda fica limitada ao
+        *> que sobra depois do topo, sem sobrepor tickers.
+        COMPUTE WS-RANK-BOTTOM-N-EFETIVO =
+            FUNCTION MIN(WS-RANK-TOP-N, RK-LIQ-COUNT - WS-RANK-N-EFETIVO)
+        MOVE 0 TO WS-RANK-BOTTOM-START
+        SUBTRACT WS-RANK-BOTTOM-N-EFETIVO FROM RK-LIQ-COUNT
+            GIVING WS-RANK-BOTTOM-START
+        MOVE 0 TO WS-RANK-POS
+
+        PERFORM VARYING WS-RANK-IDX FROM RK-LIQ-COUNT BY -1
+            UNTIL WS-RANK-IDX < 1
+               OR WS-RANK-IDX <= WS-RANK-BOTTOM-START
+            ADD 1 TO WS-RANK-POS
+            MOVE WS-RANK-POS                TO WS-RANK-POS-TXT
+            MOVE RK-LIQ-VALUE(WS-RANK-IDX)  TO WS-RANK-INDLIQ-TXT
+
+            MOVE SPACES TO RANKING-REC
+            STRING
+                WS-RANK-MAX-DATE             DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                "BOTTOM_LIQUIDEZ"            DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                WS-RANK-POS-TXT              DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                RK-LIQ-TICKER(WS-RANK-IDX)   DELIMITED BY SIZE
+                ","                          DELIMITED BY SIZE
+                WS-RANK-INDLIQ-TXT           DELIMITED BY SIZE
+                INTO RANKING-REC
+            END-STRING
+            WRITE RANKING-REC
+        END-PERFORM
+
+    END-IF
+
+    CLOSE RANKING-OUT
+    .
+
 *> ==========================================================
 *> MEDIÇÃO DE TEMPO
 *> ==========================================================
@@ -861,15 +2084,55 @@ PH-GET-END-TIME.
     MOVE WS-ELAPSED-SEC TO WS-ELAPSED-TXT
     .
 
-PH-WRITE-STATS.
-    OPEN OUTPUT STATS-OUT
+*> Marca de tempo generica usada para cronometrar cada fase isoladamente
+*> Nao mexe em WS-START-TS-R/WS-END-TS-R, que continuam
+*> reservados para o tempo total do run (PH-GET-START-TIME/PH-GET-END-TIME).
+PH-CAPTURA-TS.
+    MOVE FUNCTION CURRENT-DATE TO WS-TS-RAW
+
+    MOVE WS-TS-RAW(9:2)  TO WS-TS-HH
+    MOVE WS-TS-RAW(11:2) TO WS-TS-MM
+    MOVE WS-TS-RAW(13:2) TO WS-TS-SS
+
+    COMPUTE WS-TS-TOTSEC =
+        (WS-TS-HH * 3600)
+        + (WS-TS-MM * 60)
+        + WS-TS-SS
+
+    MOVE SPACES TO WS-TS-ISO
+    STRING
+        WS-TS-RAW(1:4)  DELIMITED BY SIZE
+        "-"             DELIMITED BY SIZE
+        WS-TS-RAW(5:2)  DELIMITED BY SIZE
+        "-"             DELIMITED BY SIZE
+        WS-TS-RAW(7:2)  DELIMITED BY SIZE
+        "T"             DELIMITED BY SIZE
+        WS-TS-RAW(9:2)  DELIMITED BY SIZE
+        ":"             DELIMITED BY SIZE
+        WS-TS-RAW(11:2) DELIMITED BY SIZE
+        ":"             DELIMITED BY SIZE
+        WS-TS-RAW(13:2) DELIMITED BY SIZE
+        INTO WS-TS-ISO
+    END-STRING
+    .
 
-    *> Header do CSV de stats
+*> Cria o CSV de stats vazio (so' header) no inicio de um ciclo novo.
+*> Chamada apenas quando WS-CKPT-RESUMING = "N" (ver MAIN-PARA); numa
+*> retomada o arquivo ja existe com linhas de invocacoes anteriores.
+PH-INIT-STATS-REPORT.
+    OPEN OUTPUT STATS-OUT
     MOVE "engine,started_at,finished_at,elapsed_seconds"
         TO STATS-REC
     WRITE STATS-REC
+    CLOSE STATS-OUT
+    .
+
+*> Linha-resumo desta invocacao do motor (tempo total da chamada
+*> atual). As linhas de detalhe por fase sao gravadas por
+*> PH-WRITE-STATS-FASE1/2/3, assim que cada fase conclui.
+PH-WRITE-STATS-RESUMO.
+    OPEN EXTEND STATS-OUT
 
-    *> Linha de stats do COBOL
     MOVE SPACES TO STATS-REC
     STRING
         "cobol"           DELIMITED BY SIZE
@@ -881,7 +2144,63 @@ PH-WRITE-STATS.
         WS-ELAPSED-TXT    DELIMITED BY SIZE
         INTO STATS-REC
     END-STRING
+    WRITE STATS-REC
+
+    CLOSE STATS-OUT
+    .
+
+PH-WRITE-STATS-FASE1.
+    OPEN EXTEND STATS-OUT
+
+    MOVE SPACES TO STATS-REC
+    STRING
+        "cobol-fase1-retornos" DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P1-START-ISO        DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P1-END-ISO          DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P1-ELAPSED          DELIMITED BY SIZE
+        INTO STATS-REC
+    END-STRING
+    WRITE STATS-REC
+
+    CLOSE STATS-OUT
+    .
+
+PH-WRITE-STATS-FASE2.
+    OPEN EXTEND STATS-OUT
+
+    MOVE SPACES TO STATS-REC
+    STRING
+        "cobol-fase2-rolling"  DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P2-START-ISO        DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P2-END-ISO          DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P2-ELAPSED          DELIMITED BY SIZE
+        INTO STATS-REC
+    END-STRING
+    WRITE STATS-REC
+
+    CLOSE STATS-OUT
+    .
 
+PH-WRITE-STATS-FASE3.
+    OPEN EXTEND STATS-OUT
+
+    MOVE SPACES TO STATS-REC
+    STRING
+        "cobol-fase3-market"   DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P3-START-ISO        DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P3-END-ISO          DELIMITED BY SIZE
+        ","                    DELIMITED BY SIZE
+        WS-P3-ELAPSED          DELIMITED BY SIZE
+        INTO STATS-REC
+    END-STRING
     WRITE STATS-REC
 
     CLOSE STATS-OUT
