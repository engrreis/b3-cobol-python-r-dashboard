@@ -10,6 +10,20 @@
            SELECT ARQ-OUT ASSIGN TO "data/pricereport_week_cobol.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> Rollup mensal (lista de arquivos semanais -> agregado por ticker).
+      *> Arquivo opcional: se nao existir, o modo mensal simplesmente nao
+      *> roda e o programa se comporta como antes.
+           SELECT MANIFEST-IN ASSIGN TO "data/pricereport_week_manifest.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-FILE-STATUS.
+
+           SELECT WEEKFILE-IN ASSIGN TO DYNAMIC WS-ROLLUP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROLLUP-FILE-STATUS.
+
+           SELECT MENSAL-OUT ASSIGN TO "data/pricereport_month_cobol.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-IN.
@@ -18,11 +32,20 @@
        FD ARQ-OUT.
        01 LINHA-OUT                PIC X(300).
 
+       FD MANIFEST-IN.
+       01 MANIFEST-REC             PIC X(200).
+
+       FD WEEKFILE-IN.
+       01 WEEKFILE-REC             PIC X(300).
+
+       FD MENSAL-OUT.
+       01 MENSAL-REC               PIC X(300).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF                   PIC X VALUE "N".
        01 CABECALHO-LIDO           PIC X VALUE "N".
 
-       * Campos texto lidos do CSV
+      *> Campos texto lidos do CSV
        01 WS-TRADEDATE-TXT         PIC X(10).
        01 WS-TICKER-TXT            PIC X(12).
        01 WS-NTLFINVOL-TXT         PIC X(20).
@@ -33,7 +56,7 @@
        01 WS-MAXPRIC-TXT           PIC X(20).
        01 WS-LASTPRIC-TXT          PIC X(20).
 
-       * Campos numéricos
+      *> Campos numéricos
        01 WS-NTLFINVOL-NUM         PIC 9(13)V9(4) VALUE 0.
        01 WS-QTY-NUM               PIC 9(13)      VALUE 0.
        01 WS-FRSTPRIC-NUM          PIC 9(5)V9(4)  VALUE 0.
@@ -41,16 +64,19 @@
        01 WS-MAXPRIC-NUM           PIC 9(5)V9(4)  VALUE 0.
        01 WS-LASTPRIC-NUM          PIC 9(5)V9(4)  VALUE 0.
 
-       * Métricas derivadas (por ticker/dia)
+      *> Métricas derivadas (por ticker/dia)
        01 WS-VOL-MILLIONS          PIC 9(9)V9(4)    VALUE 0.
        01 WS-RET-INTRADAY          PIC S9(3)V9(6)   VALUE 0.
        01 WS-VOL-INTRADAY          PIC S9(3)V9(6)   VALUE 0.
+       01 WS-RET-INTRADAY-TXT      PIC -9.9(6).
+       01 WS-VOL-INTRADAY-TXT      PIC -9.9(6).
+       01 WS-VOL-MILLIONS-TXT      PIC 9(9).9(4).
 
-       * Acumuladores simples (para futuros usos)
+      *> Acumuladores simples (para futuros usos)
        01 WS-TOTAL-REGS            PIC 9(9)        VALUE 0.
        01 WS-TOTAL-VOLUME-MIL      PIC 9(13)V9(4)  VALUE 0.
 
-       * Controle de tempo (hhmmsscc -> centésimos)
+      *> Controle de tempo (hhmmsscc -> centésimos)
        01 WS-START-TIME            PIC 9(8).
        01 WS-END-TIME              PIC 9(8).
 
@@ -69,24 +95,57 @@
        01 WS-ELAPSED-CS            PIC 9(9)        VALUE 0.
        01 WS-ELAPSED-SEC           PIC 9(7)V9(2)   VALUE 0.
 
+      *> ---------- ROLLUP MENSAL (varios arquivos semanais) ----------
+       01 WS-MANIFEST-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-MANIFEST-EOF          PIC X     VALUE "N".
+       01 WS-ROLLUP-FILENAME       PIC X(200) VALUE SPACES.
+       01 WS-ROLLUP-FILE-STATUS    PIC X(2)  VALUE "00".
+       01 WS-ROLLUP-EOF            PIC X     VALUE "N".
+       01 WS-MENSAL-RAN            PIC X     VALUE "N".
+
+       01 WS-MO-TBL.
+           05 WS-MO-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-MO-COUNT
+                   ASCENDING KEY IS MO-TICKER
+                   INDEXED BY MO-IDX.
+               10 MO-TICKER        PIC X(12).
+               10 MO-VOL-TOTAL     PIC 9(13)V9(4) VALUE 0.
+               10 MO-RET-FATOR     PIC S9(5)V9(8) VALUE 0.
+               10 MO-VOL-SOMA      PIC S9(7)V9(6) VALUE 0.
+               10 MO-VOL-CONT      PIC 9(5)       VALUE 0.
+
+       01 WS-MO-COUNT     PIC 9(4) VALUE 0.
+       01 WS-MO-FOUND-IDX PIC 9(4) VALUE 0.
+       01 WS-MO-FOUND     PIC X    VALUE "N".
+       01 WS-MO-INSPOS    PIC 9(4) VALUE 0.
+       01 WS-MO-SHIFT-IDX PIC 9(4) VALUE 0.
+
+       01 WS-MO-RET-FINAL  PIC S9(5)V9(6) VALUE 0.
+       01 WS-MO-VOL-MEDIA  PIC S9(3)V9(6) VALUE 0.
+       01 WS-MO-RET-STEP   PIC S9(5)V9(8) VALUE 0.
+
+       01 WS-MO-VOL-TOTAL-TXT PIC -(9)9.9999.
+       01 WS-MO-RET-TXT       PIC -(5)9.999999.
+       01 WS-MO-VOL-TXT       PIC -(3)9.999999.
+
        PROCEDURE DIVISION.
        MAIN-SECTION.
            DISPLAY "=== PRICEREPORT ENGINE WEEK (COBOL) ===".
 
-      * Marca o tempo de início
+      *> Marca o tempo de início
            ACCEPT WS-START-TIME FROM TIME
            PERFORM CONVERTE-START-TIME.
 
            OPEN INPUT ARQ-IN
                 OUTPUT ARQ-OUT.
 
-      * Cabeçalho do CSV tratado
+      *> Cabeçalho do CSV tratado
            MOVE "TradeDate,TickerSymbol,NtlFinVol,FinInstrmQty,FrstPric," &
                 "MinPric,MaxPric,LastPric,NtlFinVol_Millions,RetIntraday,VolIntraday"
              TO LINHA-OUT
            WRITE LINHA-OUT.
 
-      * Loop de leitura
+      *> Loop de leitura
            PERFORM UNTIL WS-EOF = "S"
               READ ARQ-IN INTO LINHA-IN
                  AT END
@@ -98,7 +157,10 @@
 
            CLOSE ARQ-IN ARQ-OUT.
 
-      * Marca o tempo de fim
+      *> Rollup mensal, se houver uma lista de arquivos semanais
+           PERFORM FASE-MENSAL.
+
+      *> Marca o tempo de fim
            ACCEPT WS-END-TIME FROM TIME
            PERFORM CONVERTE-END-TIME
            COMPUTE WS-ELAPSED-CS =
@@ -110,15 +172,26 @@
            DISPLAY "VOLUME TOTAL (R$ milhoes):   " WS-TOTAL-VOLUME-MIL
            DISPLAY "TEMPO COBOL (segundos):      " WS-ELAPSED-SEC.
 
+           IF WS-MENSAL-RAN = "Y"
+               DISPLAY "ROLLUP MENSAL GERADO: data/pricereport_month_cobol.csv"
+           END-IF.
+
            DISPLAY "=== FIM PRICEREPORT ENGINE WEEK ===".
            STOP RUN.
-              WS-MAXPRIC-TXT
-              WS-LASTPRIC-TXT.
 
-      * Quebra por vírgula
+       PROCESSA-LINHA.
+      *> pula o cabeçalho original do CSV de entrada
+           IF CABECALHO-LIDO = "N"
+               MOVE "Y" TO CABECALHO-LIDO
+               EXIT PARAGRAPH
+           END-IF
+
+      *> Quebra por vírgula
+           UNSTRING LINHA-IN
+             DELIMITED BY ","
+             INTO WS-TRADEDATE-TXT
                   WS-TICKER-TXT
                   WS-NTLFINVOL-TXT
-                  WS-INTLFINVOL-TXT
                   WS-QTY-TXT
                   WS-FRSTPRIC-TXT
                   WS-MINPRIC-TXT
@@ -126,7 +199,7 @@
                   WS-LASTPRIC-TXT
            END-UNSTRING.
 
-      * Converte textos em números (NUMVAL aceita . ou ,)
+      *> Converte textos em números (NUMVAL aceita . ou ,)
            MOVE FUNCTION NUMVAL(WS-NTLFINVOL-TXT) TO WS-NTLFINVOL-NUM
            MOVE FUNCTION NUMVAL(WS-QTY-TXT)       TO WS-QTY-NUM
            MOVE FUNCTION NUMVAL(WS-FRSTPRIC-TXT)  TO WS-FRSTPRIC-NUM
@@ -134,7 +207,7 @@
            MOVE FUNCTION NUMVAL(WS-MAXPRIC-TXT)   TO WS-MAXPRIC-NUM
            MOVE FUNCTION NUMVAL(WS-LASTPRIC-TXT)  TO WS-LASTPRIC-NUM
 
-      * Volume em milhões
+      *> Volume em milhões
            IF WS-NTLFINVOL-NUM > 0
               COMPUTE WS-VOL-MILLIONS =
                   WS-NTLFINVOL-NUM / 1000000
@@ -142,7 +215,7 @@
               MOVE 0 TO WS-VOL-MILLIONS
            END-IF
 
-      * Retorno intraday: (Last / First - 1)
+      *> Retorno intraday: (Last / First - 1)
            IF WS-FRSTPRIC-NUM > 0
               COMPUTE WS-RET-INTRADAY =
                   (WS-LASTPRIC-NUM / WS-FRSTPRIC-NUM) - 1
@@ -150,7 +223,7 @@
               MOVE 0 TO WS-RET-INTRADAY
            END-IF
 
-      * Volatilidade intraday simplificada: (Max - Min) / First
+      *> Volatilidade intraday simplificada: (Max - Min) / First
            IF WS-FRSTPRIC-NUM > 0
               COMPUTE WS-VOL-INTRADAY =
                   (WS-MAXPRIC-NUM - WS-MINPRIC-NUM)
@@ -159,11 +232,16 @@
               MOVE 0 TO WS-VOL-INTRADAY
            END-IF
 
-      * Acumuladores
+      *> Acumuladores
            ADD 1              TO WS-TOTAL-REGS
            ADD WS-VOL-MILLIONS TO WS-TOTAL-VOLUME-MIL
 
-      * Monta linha de saída
+      *> Monta linha de saída
+           MOVE WS-RET-INTRADAY TO WS-RET-INTRADAY-TXT
+           MOVE WS-VOL-INTRADAY TO WS-VOL-INTRADAY-TXT
+           MOVE WS-VOL-MILLIONS TO WS-VOL-MILLIONS-TXT
+
+           MOVE SPACES TO LINHA-OUT
            STRING
               WS-TRADEDATE-TXT      DELIMITED BY SPACE
               ","                   DELIMITED BY SIZE
@@ -181,18 +259,29 @@
               ","                   DELIMITED BY SIZE
               WS-LASTPRIC-TXT       DELIMITED BY SPACE
               ","                   DELIMITED BY SIZE
-              WS-VOL-MILLIONS       DELIMITED BY SIZE
+              WS-VOL-MILLIONS-TXT   DELIMITED BY SIZE
               ","                   DELIMITED BY SIZE
-              WS-RET-INTRADAY       DELIMITED BY SIZE
+              WS-RET-INTRADAY-TXT   DELIMITED BY SIZE
               ","                   DELIMITED BY SIZE
-              WS-VOL-INTRADAY       DELIMITED BY SIZE
+              WS-VOL-INTRADAY-TXT   DELIMITED BY SIZE
              INTO LINHA-OUT
            END-STRING
 
            WRITE LINHA-OUT.
 
+      *> Limpa variáveis texto
+           MOVE SPACES TO WS-TRADEDATE-TXT
+                          WS-TICKER-TXT
+                          WS-NTLFINVOL-TXT
+                          WS-QTY-TXT
+                          WS-FRSTPRIC-TXT
+                          WS-MINPRIC-TXT
+                          WS-MAXPRIC-TXT
+                          WS-LASTPRIC-TXT
+           .
+
        CONVERTE-START-TIME.
-      * WS-START-TIME = hhmmsscc
+      *> WS-START-TIME = hhmmsscc
            MOVE WS-START-TIME(1:2) TO WS-START-HH
            MOVE WS-START-TIME(3:2) TO WS-START-MM
            MOVE WS-START-TIME(5:2) TO WS-START-SS
@@ -213,22 +302,210 @@
                (((WS-END-HH * 60) + WS-END-MM) * 60 + WS-END-SS) * 100
                  + WS-END-CS
            .
-           UNSTRING LINHA-IN
+
+      *> ================================================================
+      *> ROLLUP MENSAL: varre uma lista de arquivos semanais (manifesto)
+      *> e agrega, por ticker, o volume total, o retorno intraday
+      *> composto e a volatilidade intraday média.
+      *> ================================================================
+       FASE-MENSAL.
+           MOVE 0   TO WS-MO-COUNT
+           MOVE "N" TO WS-MANIFEST-EOF
+           MOVE "N" TO WS-MENSAL-RAN
+
+           OPEN INPUT MANIFEST-IN
+
+           IF WS-MANIFEST-FILE-STATUS = "00"
+               PERFORM UNTIL WS-MANIFEST-EOF = "Y"
+                   READ MANIFEST-IN
+                       AT END
+                           MOVE "Y" TO WS-MANIFEST-EOF
+                       NOT AT END
+                           PERFORM PROCESSA-ARQUIVO-SEMANAL
+                   END-READ
+               END-PERFORM
+
+               CLOSE MANIFEST-IN
+
+               IF WS-MO-COUNT > 0
+                   MOVE "Y" TO WS-MENSAL-RAN
+                   PERFORM ESCREVE-MENSAL
+               END-IF
+           END-IF
+           .
+
+      *> Cada linha do manifesto é o caminho de um arquivo semanal já no
+      *> formato tratado (mesmas colunas gravadas em ARQ-OUT). Linhas em
+      *> branco e o cabeçalho opcional "WeekFile" são ignorados.
+       PROCESSA-ARQUIVO-SEMANAL.
+           IF MANIFEST-REC = SPACES OR MANIFEST-REC = "WeekFile"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES            TO WS-ROLLUP-FILENAME
+           MOVE MANIFEST-REC      TO WS-ROLLUP-FILENAME
+           MOVE "N"               TO WS-ROLLUP-EOF
+           MOVE "N"               TO CABECALHO-LIDO
+
+           OPEN INPUT WEEKFILE-IN
+
+           IF WS-ROLLUP-FILE-STATUS = "00"
+               PERFORM UNTIL WS-ROLLUP-EOF = "Y"
+                   READ WEEKFILE-IN INTO WEEKFILE-REC
+                       AT END
+                           MOVE "Y" TO WS-ROLLUP-EOF
+                       NOT AT END
+                           PERFORM PROCESSA-LINHA-MENSAL
+                   END-READ
+               END-PERFORM
+
+               CLOSE WEEKFILE-IN
+           END-IF
+           .
+
+      *> Uma linha de arquivo semanal tratado:
+      *> TradeDate,TickerSymbol,NtlFinVol,FinInstrmQty,FrstPric,MinPric,
+      *> MaxPric,LastPric,NtlFinVol_Millions,RetIntraday,VolIntraday
+       PROCESSA-LINHA-MENSAL.
+           IF CABECALHO-LIDO = "N"
+               MOVE "Y" TO CABECALHO-LIDO
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-TRADEDATE-TXT
+                          WS-TICKER-TXT
+                          WS-NTLFINVOL-TXT
+                          WS-QTY-TXT
+                          WS-FRSTPRIC-TXT
+                          WS-MINPRIC-TXT
+                          WS-MAXPRIC-TXT
+                          WS-LASTPRIC-TXT
+
+           MOVE 0 TO WS-VOL-MILLIONS-TXT
+
+           UNSTRING WEEKFILE-REC
              DELIMITED BY ","
              INTO WS-TRADEDATE-TXT
-              WS-QTY-TXT
-              WS-FRSTPRIC-TXT
-              WS-MINPRIC-TXT
+                  WS-TICKER-TXT
+                  WS-NTLFINVOL-TXT
+                  WS-QTY-TXT
+                  WS-FRSTPRIC-TXT
+                  WS-MINPRIC-TXT
+                  WS-MAXPRIC-TXT
+                  WS-LASTPRIC-TXT
+                  WS-VOL-MILLIONS-TXT
+                  WS-RET-INTRADAY
+                  WS-VOL-INTRADAY
+           END-UNSTRING
+
+      *> WS-VOL-MILLIONS-TXT carrega o ponto decimal literal gravado
+      *> pela fase semanal; converte via NUMVAL em vez de receber o
+      *> texto direto num campo numérico sem edição, o que desalinharia
+      *> as casas decimais.
+           MOVE FUNCTION NUMVAL(WS-VOL-MILLIONS-TXT) TO WS-VOL-MILLIONS
+
+           IF WS-TICKER-TXT = SPACES
+               EXIT PARAGRAPH
+           END-IF
 
-              WS-NTLFINVOL-TXT
-              WS-INTLFINVOL-TXT
+           PERFORM MO-LOCALIZA-TICKER
+
+           IF WS-MO-FOUND = "N"
+               IF WS-MO-COUNT < 2000
+                   PERFORM MO-INSERE-TICKER
+                   MOVE 1 TO MO-RET-FATOR(WS-MO-FOUND-IDX)
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
            END-IF
-              WS-TRADEDATE-TXT
-              WS-TICKER-TXT
 
-      * Limpa variáveis texto
-           MOVE SPACES TO
-       PROCESSA-LINHA.
-      * pula o cabeçalho original do CSV de entrada
-              EXIT PARAGRAPH
+           ADD WS-VOL-MILLIONS TO MO-VOL-TOTAL(WS-MO-FOUND-IDX)
+
+           COMPUTE WS-MO-RET-STEP = 1 + WS-RET-INTRADAY
+           COMPUTE MO-RET-FATOR(WS-MO-FOUND-IDX) =
+               MO-RET-FATOR(WS-MO-FOUND-IDX) * WS-MO-RET-STEP
+
+           ADD WS-VOL-INTRADAY TO MO-VOL-SOMA(WS-MO-FOUND-IDX)
+           ADD 1               TO MO-VOL-CONT(WS-MO-FOUND-IDX)
+           .
 
+      *> Busca binária do ticker na tabela mensal (tabela mantida
+      *> ordenada por MO-TICKER, mesma técnica usada em MOTOR-B3-COBOL).
+       MO-LOCALIZA-TICKER.
+           MOVE "N" TO WS-MO-FOUND
+           MOVE 0   TO WS-MO-FOUND-IDX
+
+           IF WS-MO-COUNT > 0
+               SEARCH ALL WS-MO-ENTRY
+                   AT END
+                       MOVE "N" TO WS-MO-FOUND
+                   WHEN MO-TICKER(MO-IDX) = WS-TICKER-TXT
+                       MOVE "Y" TO WS-MO-FOUND
+                       SET WS-MO-FOUND-IDX TO MO-IDX
+               END-SEARCH
+           END-IF
+           .
+
+      *> Insere um novo ticker na tabela mensal mantendo a ordenação,
+      *> deixando WS-MO-FOUND-IDX apontando para a posição inserida.
+       MO-INSERE-TICKER.
+           MOVE WS-MO-COUNT TO WS-MO-INSPOS
+           ADD 1 TO WS-MO-INSPOS
+
+           PERFORM VARYING WS-MO-SHIFT-IDX FROM WS-MO-COUNT BY -1
+               UNTIL WS-MO-SHIFT-IDX < 1
+                  OR MO-TICKER(WS-MO-SHIFT-IDX) < WS-TICKER-TXT
+               MOVE WS-MO-ENTRY(WS-MO-SHIFT-IDX)
+                   TO WS-MO-ENTRY(WS-MO-SHIFT-IDX + 1)
+               MOVE WS-MO-SHIFT-IDX TO WS-MO-INSPOS
+           END-PERFORM
+
+           ADD 1 TO WS-MO-COUNT
+           MOVE SPACES         TO MO-TICKER(WS-MO-INSPOS)
+           MOVE WS-TICKER-TXT  TO MO-TICKER(WS-MO-INSPOS)
+           MOVE 0              TO MO-VOL-TOTAL(WS-MO-INSPOS)
+           MOVE 0              TO MO-VOL-SOMA(WS-MO-INSPOS)
+           MOVE 0              TO MO-VOL-CONT(WS-MO-INSPOS)
+           MOVE WS-MO-INSPOS   TO WS-MO-FOUND-IDX
+           .
+
+      *> Grava o agregado mensal, um ticker por linha, na ordem em que
+      *> a tabela já está ordenada.
+       ESCREVE-MENSAL.
+           OPEN OUTPUT MENSAL-OUT
+
+           MOVE "TickerSymbol,NtlFinVol_Millions_Total,RetCompostoMes,VolIntradayMedia"
+             TO MENSAL-REC
+           WRITE MENSAL-REC
+
+           PERFORM VARYING MO-IDX FROM 1 BY 1 UNTIL MO-IDX > WS-MO-COUNT
+               MOVE MO-VOL-TOTAL(MO-IDX) TO WS-MO-VOL-TOTAL-TXT
+
+               COMPUTE WS-MO-RET-FINAL = MO-RET-FATOR(MO-IDX) - 1
+               MOVE WS-MO-RET-FINAL TO WS-MO-RET-TXT
+
+               IF MO-VOL-CONT(MO-IDX) > 0
+                   COMPUTE WS-MO-VOL-MEDIA =
+                       MO-VOL-SOMA(MO-IDX) / MO-VOL-CONT(MO-IDX)
+               ELSE
+                   MOVE 0 TO WS-MO-VOL-MEDIA
+               END-IF
+               MOVE WS-MO-VOL-MEDIA TO WS-MO-VOL-TXT
+
+               MOVE SPACES TO MENSAL-REC
+               STRING
+                   MO-TICKER(MO-IDX)          DELIMITED BY SPACE
+                   ","                        DELIMITED BY SIZE
+                   WS-MO-VOL-TOTAL-TXT        DELIMITED BY SIZE
+                   ","                        DELIMITED BY SIZE
+                   WS-MO-RET-TXT              DELIMITED BY SIZE
+                   ","                        DELIMITED BY SIZE
+                   WS-MO-VOL-TXT              DELIMITED BY SIZE
+                   INTO MENSAL-REC
+               END-STRING
+
+               WRITE MENSAL-REC
+           END-PERFORM
+
+           CLOSE MENSAL-OUT
+           .
